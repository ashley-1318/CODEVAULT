@@ -0,0 +1,596 @@
+      *================================================================
+      * PROGRAM-ID: ACCOUNT-MAINT
+      * PURPOSE:    Maintains the account master built from the
+      *             ACCOUNT-REC copybook (open/freeze/close/balance-
+      *             adjust transactions), enforcing that frozen
+      *             accounts reject debits, and produces a balance
+      *             report subtotaled by country and currency.
+      * AUTHOR:     VAULT DEMO
+      * DATE:       2024-01-01
+      *================================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCOUNT-MAINT.
+       AUTHOR. VAULT-DEMO-SYSTEM.
+       DATE-WRITTEN. 2024-01-01.
+       DATE-COMPILED. 2024-01-01.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-MAINFRAME.
+       OBJECT-COMPUTER. IBM-MAINFRAME.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-FILE
+               ASSIGN TO ACCTMSTR
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-ACCOUNT-STATUS.
+           SELECT TRANSACTION-FILE
+               ASSIGN TO ACCTTRAN
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-TRAN-STATUS.
+           SELECT SORT-WORK-FILE
+               ASSIGN TO SORTWK1.
+           SELECT SORTED-ACCOUNT-FILE
+               ASSIGN TO ACCTSRTD
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-SORTED-STATUS.
+           SELECT BALANCE-REPORT
+               ASSIGN TO BALRPT
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 65 CHARACTERS.
+           COPY 'ACCOUNT-REC'.
+
+       FD  TRANSACTION-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 60 CHARACTERS.
+       01  ACCT-TRANSACTION-RECORD.
+           05  ATR-ACC-NUMBER       PIC X(10).
+           05  ATR-TRAN-TYPE        PIC X(2).
+           05  ATR-HOLDER-NAME      PIC X(35).
+           05  ATR-COUNTRY          PIC X(2).
+           05  ATR-CURRENCY         PIC X(3).
+           05  ATR-AMOUNT           PIC S9(12)V99 COMP-3.
+
+       SD  SORT-WORK-FILE.
+       01  SORT-RECORD.
+           05  SWK-NUMBER           PIC X(10).
+           05  SWK-HOLDER-NAME      PIC X(35).
+           05  SWK-BALANCE          PIC 9(12)V99.
+           05  SWK-STATUS           PIC X(01).
+           05  SWK-COUNTRY          PIC X(02).
+           05  SWK-CURRENCY         PIC X(03).
+
+       FD  SORTED-ACCOUNT-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 65 CHARACTERS.
+       01  SORTED-ACCOUNT-RECORD.
+           05  SRT-NUMBER           PIC X(10).
+           05  SRT-HOLDER-NAME      PIC X(35).
+           05  SRT-BALANCE          PIC 9(12)V99.
+           05  SRT-STATUS           PIC X(01).
+           05  SRT-COUNTRY          PIC X(02).
+           05  SRT-CURRENCY         PIC X(03).
+
+       FD  BALANCE-REPORT
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 132 CHARACTERS.
+       01  BALANCE-REPORT-RECORD    PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+      *----------------------------------------------------------------
+      * TRANSACTION WORK AREA
+      *----------------------------------------------------------------
+       01  WS-TRAN-DATA.
+           05  WS-ACC-NUMBER        PIC X(10)     VALUE SPACES.
+           05  WS-TRAN-TYPE         PIC X(2)      VALUE SPACES.
+               88  WS-TRAN-IS-OPEN    VALUE 'OP'.
+               88  WS-TRAN-IS-FREEZE  VALUE 'FR'.
+               88  WS-TRAN-IS-CLOSE   VALUE 'CL'.
+               88  WS-TRAN-IS-BAL-ADJ VALUE 'BA'.
+           05  WS-HOLDER-NAME       PIC X(35)     VALUE SPACES.
+           05  WS-COUNTRY           PIC X(2)      VALUE SPACES.
+           05  WS-CURRENCY          PIC X(3)      VALUE SPACES.
+           05  WS-ADJ-AMOUNT        PIC S9(12)V99 COMP-3 VALUE ZEROS.
+           05  WS-NEW-BALANCE       PIC S9(12)V99 COMP-3 VALUE ZEROS.
+
+      *----------------------------------------------------------------
+      * BALANCE REPORT CONTROL-BREAK TOTALS
+      * Subtotaled by country/currency once ACCOUNT-FILE has been
+      * sorted into that sequence, with a grand total at the end.
+      *----------------------------------------------------------------
+       01  WS-BALANCE-TOTALS.
+           05  WS-CURRENT-COUNTRY    PIC X(2)      VALUE SPACES.
+           05  WS-CURRENT-CURRENCY   PIC X(3)      VALUE SPACES.
+           05  WS-SUBTOTAL-BALANCE   PIC 9(14)V99 COMP-3 VALUE ZEROS.
+           05  WS-GRAND-TOTAL-BALANCE PIC 9(14)V99 COMP-3 VALUE ZEROS.
+           05  WS-FIRST-GROUP-SWITCH PIC X(1)     VALUE 'Y'.
+               88  WS-FIRST-GROUP    VALUE 'Y'.
+
+      *----------------------------------------------------------------
+      * REPORT VARIABLES
+      *----------------------------------------------------------------
+       01  WS-REPORT-DATA.
+           05  WS-REPORT-LINE        PIC X(132)   VALUE SPACES.
+           05  WS-BALANCE-ED         PIC ZZZ,ZZZ,ZZZ,ZZ9.99 VALUE ZEROS.
+           05  WS-SUBTOTAL-ED        PIC ZZZ,ZZZ,ZZZ,ZZ9.99 VALUE ZEROS.
+           05  WS-GRAND-TOTAL-ED     PIC ZZZ,ZZZ,ZZZ,ZZ9.99 VALUE ZEROS.
+
+      *----------------------------------------------------------------
+      * PROCESS CONTROL VARIABLES
+      *----------------------------------------------------------------
+       01  WS-CONTROL.
+           05  WS-RETURN-CODE           PIC 9(4) COMP VALUE ZEROS.
+           05  WS-ACCOUNT-STATUS        PIC X(2)     VALUE SPACES.
+           05  WS-TRAN-STATUS           PIC X(2)     VALUE SPACES.
+           05  WS-SORTED-STATUS         PIC X(2)     VALUE SPACES.
+           05  WS-REPORT-STATUS         PIC X(2)     VALUE SPACES.
+           05  WS-ERROR-MSG             PIC X(100)   VALUE SPACES.
+           05  WS-TRAN-EOF-SWITCH       PIC X(1)     VALUE 'N'.
+               88  WS-TRAN-EOF          VALUE 'Y'.
+           05  WS-ACCOUNT-EOF-SWITCH    PIC X(1)     VALUE 'N'.
+               88  WS-ACCOUNT-EOF       VALUE 'Y'.
+           05  WS-ACCOUNT-MATCH-SWITCH  PIC X(1)     VALUE 'N'.
+               88  WS-ACCOUNT-MATCHED   VALUE 'Y'.
+           05  WS-SORTED-EOF-SWITCH     PIC X(1)     VALUE 'N'.
+               88  WS-SORTED-EOF        VALUE 'Y'.
+           05  WS-CHECK-STATUS-CODE     PIC X(2)     VALUE SPACES.
+           05  WS-CHECK-STATUS-OPER     PIC X(30)    VALUE SPACES.
+
+       PROCEDURE DIVISION.
+      *================================================================
+       0000-MAIN.
+      *================================================================
+      * Applies every transaction on TRANSACTION-FILE against the
+      * account master, then sorts the updated master by country and
+      * currency and produces the subtotaled balance report.
+           PERFORM 0100-OPEN-MAINT-FILES
+               THRU 0100-OPEN-MAINT-FILES-EXIT
+           PERFORM 0200-READ-TRANSACTION
+               THRU 0200-READ-TRANSACTION-EXIT
+           PERFORM 1500-PROCESS-TRANSACTION
+               THRU 1500-PROCESS-TRANSACTION-EXIT
+               UNTIL WS-TRAN-EOF
+           PERFORM 1900-CLOSE-MAINT-FILES
+               THRU 1900-CLOSE-MAINT-FILES-EXIT
+           PERFORM 2000-SORT-ACCOUNTS
+               THRU 2000-SORT-ACCOUNTS-EXIT
+           PERFORM 3000-PRODUCE-BALANCE-REPORT
+               THRU 3000-PRODUCE-BALANCE-REPORT-EXIT
+           PERFORM 9000-END-PROGRAM
+           STOP RUN.
+
+      *================================================================
+       0100-OPEN-MAINT-FILES.
+      *================================================================
+           OPEN I-O ACCOUNT-FILE
+           MOVE WS-ACCOUNT-STATUS       TO WS-CHECK-STATUS-CODE
+           MOVE 'OPEN ACCOUNT-FILE'     TO WS-CHECK-STATUS-OPER
+           PERFORM 9500-CHECK-FILE-STATUS
+               THRU 9500-CHECK-FILE-STATUS-EXIT
+
+           OPEN INPUT TRANSACTION-FILE
+           MOVE WS-TRAN-STATUS          TO WS-CHECK-STATUS-CODE
+           MOVE 'OPEN TRANSACTION-FILE' TO WS-CHECK-STATUS-OPER
+           PERFORM 9500-CHECK-FILE-STATUS
+               THRU 9500-CHECK-FILE-STATUS-EXIT.
+
+       0100-OPEN-MAINT-FILES-EXIT.
+           EXIT.
+
+      *================================================================
+       0200-READ-TRANSACTION.
+      *================================================================
+           READ TRANSACTION-FILE
+               AT END
+                   MOVE 'Y' TO WS-TRAN-EOF-SWITCH
+               NOT AT END
+                   MOVE ATR-ACC-NUMBER  TO WS-ACC-NUMBER
+                   MOVE ATR-TRAN-TYPE   TO WS-TRAN-TYPE
+                   MOVE ATR-HOLDER-NAME TO WS-HOLDER-NAME
+                   MOVE ATR-COUNTRY     TO WS-COUNTRY
+                   MOVE ATR-CURRENCY    TO WS-CURRENCY
+                   MOVE ATR-AMOUNT      TO WS-ADJ-AMOUNT
+           END-READ.
+
+       0200-READ-TRANSACTION-EXIT.
+           EXIT.
+
+      *================================================================
+       1500-PROCESS-TRANSACTION.
+      *================================================================
+           EVALUATE TRUE
+               WHEN WS-TRAN-IS-OPEN
+                   PERFORM 4000-OPEN-ACCOUNT
+                       THRU 4000-OPEN-ACCOUNT-EXIT
+               WHEN WS-TRAN-IS-FREEZE
+                   PERFORM 5000-FREEZE-ACCOUNT
+                       THRU 5000-FREEZE-ACCOUNT-EXIT
+               WHEN WS-TRAN-IS-CLOSE
+                   PERFORM 6000-CLOSE-ACCOUNT
+                       THRU 6000-CLOSE-ACCOUNT-EXIT
+               WHEN WS-TRAN-IS-BAL-ADJ
+                   PERFORM 7000-BALANCE-ADJUST
+                       THRU 7000-BALANCE-ADJUST-EXIT
+               WHEN OTHER
+                   DISPLAY 'ACCOUNT-MAINT: UNKNOWN TRANSACTION TYPE '
+                       WS-TRAN-TYPE ' FOR ACCOUNT ' WS-ACC-NUMBER
+           END-EVALUATE
+           PERFORM 0200-READ-TRANSACTION
+               THRU 0200-READ-TRANSACTION-EXIT.
+
+       1500-PROCESS-TRANSACTION-EXIT.
+           EXIT.
+
+      *================================================================
+       1600-FIND-ACCOUNT.
+      *================================================================
+      * ACCOUNT-FILE has no key, so every freeze/close/balance-adjust
+      * transaction is matched by a fresh top-to-bottom scan. On a
+      * match, ACCOUNT-RECORD holds the record ready for REWRITE.
+           MOVE 'N' TO WS-ACCOUNT-EOF-SWITCH
+           MOVE 'N' TO WS-ACCOUNT-MATCH-SWITCH
+
+           CLOSE ACCOUNT-FILE
+           OPEN I-O ACCOUNT-FILE
+           MOVE WS-ACCOUNT-STATUS      TO WS-CHECK-STATUS-CODE
+           MOVE 'REOPEN ACCOUNT-FILE'  TO WS-CHECK-STATUS-OPER
+           PERFORM 9500-CHECK-FILE-STATUS
+               THRU 9500-CHECK-FILE-STATUS-EXIT
+
+           PERFORM 1610-SCAN-FOR-ACCOUNT
+               THRU 1610-SCAN-FOR-ACCOUNT-EXIT
+               UNTIL WS-ACCOUNT-EOF OR WS-ACCOUNT-MATCHED.
+
+       1600-FIND-ACCOUNT-EXIT.
+           EXIT.
+
+      *================================================================
+       1610-SCAN-FOR-ACCOUNT.
+      *================================================================
+           READ ACCOUNT-FILE
+               AT END
+                   MOVE 'Y' TO WS-ACCOUNT-EOF-SWITCH
+               NOT AT END
+                   IF ACC-NUMBER = WS-ACC-NUMBER
+                       MOVE 'Y' TO WS-ACCOUNT-MATCH-SWITCH
+                   END-IF
+           END-READ.
+
+       1610-SCAN-FOR-ACCOUNT-EXIT.
+           EXIT.
+
+      *================================================================
+       1900-CLOSE-MAINT-FILES.
+      *================================================================
+           CLOSE ACCOUNT-FILE
+           CLOSE TRANSACTION-FILE.
+
+       1900-CLOSE-MAINT-FILES-EXIT.
+           EXIT.
+
+      *================================================================
+       2000-SORT-ACCOUNTS.
+      *================================================================
+      * Sorts the maintained account master into country/currency
+      * sequence ahead of the subtotaled balance report.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SWK-COUNTRY SWK-CURRENCY
+               USING ACCOUNT-FILE
+               GIVING SORTED-ACCOUNT-FILE
+
+           IF SORT-RETURN NOT = ZERO
+               DISPLAY 'ACCOUNT-MAINT: SORT FAILED - SORT-RETURN='
+                   SORT-RETURN
+               MOVE 9999 TO WS-RETURN-CODE
+               MOVE WS-RETURN-CODE TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       2000-SORT-ACCOUNTS-EXIT.
+           EXIT.
+
+      *================================================================
+       3000-PRODUCE-BALANCE-REPORT.
+      *================================================================
+           PERFORM 3100-OPEN-REPORT-FILES
+               THRU 3100-OPEN-REPORT-FILES-EXIT
+           PERFORM 3200-READ-SORTED-ACCOUNT
+               THRU 3200-READ-SORTED-ACCOUNT-EXIT
+           PERFORM 3500-PROCESS-SORTED-ACCOUNT
+               THRU 3500-PROCESS-SORTED-ACCOUNT-EXIT
+               UNTIL WS-SORTED-EOF
+           PERFORM 3900-WRITE-FINAL-TOTALS
+               THRU 3900-WRITE-FINAL-TOTALS-EXIT
+           CLOSE SORTED-ACCOUNT-FILE
+           CLOSE BALANCE-REPORT.
+
+       3000-PRODUCE-BALANCE-REPORT-EXIT.
+           EXIT.
+
+      *================================================================
+       3100-OPEN-REPORT-FILES.
+      *================================================================
+           OPEN INPUT SORTED-ACCOUNT-FILE
+           MOVE WS-SORTED-STATUS         TO WS-CHECK-STATUS-CODE
+           MOVE 'OPEN SORTED-ACCOUNT-FILE' TO WS-CHECK-STATUS-OPER
+           PERFORM 9500-CHECK-FILE-STATUS
+               THRU 9500-CHECK-FILE-STATUS-EXIT
+
+           OPEN OUTPUT BALANCE-REPORT
+           MOVE WS-REPORT-STATUS        TO WS-CHECK-STATUS-CODE
+           MOVE 'OPEN BALANCE-REPORT'   TO WS-CHECK-STATUS-OPER
+           PERFORM 9500-CHECK-FILE-STATUS
+               THRU 9500-CHECK-FILE-STATUS-EXIT.
+
+       3100-OPEN-REPORT-FILES-EXIT.
+           EXIT.
+
+      *================================================================
+       3200-READ-SORTED-ACCOUNT.
+      *================================================================
+           READ SORTED-ACCOUNT-FILE
+               AT END
+                   MOVE 'Y' TO WS-SORTED-EOF-SWITCH
+           END-READ.
+
+       3200-READ-SORTED-ACCOUNT-EXIT.
+           EXIT.
+
+      *================================================================
+       3500-PROCESS-SORTED-ACCOUNT.
+      *================================================================
+      * Classic control-break: flush the running subtotal whenever
+      * the country/currency group changes, then fold this account's
+      * balance into the new (or continuing) subtotal and grand total.
+           IF NOT WS-FIRST-GROUP
+               IF SRT-COUNTRY NOT = WS-CURRENT-COUNTRY
+               OR SRT-CURRENCY NOT = WS-CURRENT-CURRENCY
+                   PERFORM 3600-WRITE-SUBTOTAL
+                       THRU 3600-WRITE-SUBTOTAL-EXIT
+               END-IF
+           END-IF
+
+           IF WS-FIRST-GROUP
+           OR SRT-COUNTRY NOT = WS-CURRENT-COUNTRY
+           OR SRT-CURRENCY NOT = WS-CURRENT-CURRENCY
+               MOVE SRT-COUNTRY  TO WS-CURRENT-COUNTRY
+               MOVE SRT-CURRENCY TO WS-CURRENT-CURRENCY
+               MOVE ZEROS        TO WS-SUBTOTAL-BALANCE
+               MOVE 'N'          TO WS-FIRST-GROUP-SWITCH
+           END-IF
+
+           ADD SRT-BALANCE TO WS-SUBTOTAL-BALANCE
+           ADD SRT-BALANCE TO WS-GRAND-TOTAL-BALANCE
+
+           PERFORM 3700-WRITE-DETAIL-LINE
+               THRU 3700-WRITE-DETAIL-LINE-EXIT
+           PERFORM 3200-READ-SORTED-ACCOUNT
+               THRU 3200-READ-SORTED-ACCOUNT-EXIT.
+
+       3500-PROCESS-SORTED-ACCOUNT-EXIT.
+           EXIT.
+
+      *================================================================
+       3600-WRITE-SUBTOTAL.
+      *================================================================
+           MOVE WS-SUBTOTAL-BALANCE TO WS-SUBTOTAL-ED
+
+           STRING 'SUBTOTAL | COUNTRY:' DELIMITED SIZE
+                  WS-CURRENT-COUNTRY    DELIMITED SIZE
+                  ' | CURRENCY:' DELIMITED SIZE
+                  WS-CURRENT-CURRENCY   DELIMITED SIZE
+                  ' | BALANCE:' DELIMITED SIZE
+                  WS-SUBTOTAL-ED        DELIMITED SIZE
+               INTO WS-REPORT-LINE
+
+           WRITE BALANCE-REPORT-RECORD FROM WS-REPORT-LINE
+           MOVE WS-REPORT-STATUS        TO WS-CHECK-STATUS-CODE
+           MOVE 'WRITE SUBTOTAL LINE'   TO WS-CHECK-STATUS-OPER
+           PERFORM 9500-CHECK-FILE-STATUS
+               THRU 9500-CHECK-FILE-STATUS-EXIT.
+
+       3600-WRITE-SUBTOTAL-EXIT.
+           EXIT.
+
+      *================================================================
+       3700-WRITE-DETAIL-LINE.
+      *================================================================
+           MOVE SRT-BALANCE TO WS-BALANCE-ED
+
+           STRING 'ACCOUNT:' DELIMITED SIZE
+                  SRT-NUMBER             DELIMITED SIZE
+                  ' | COUNTRY:' DELIMITED SIZE
+                  SRT-COUNTRY            DELIMITED SIZE
+                  ' | CURRENCY:' DELIMITED SIZE
+                  SRT-CURRENCY           DELIMITED SIZE
+                  ' | STATUS:' DELIMITED SIZE
+                  SRT-STATUS             DELIMITED SIZE
+                  ' | BALANCE:' DELIMITED SIZE
+                  WS-BALANCE-ED          DELIMITED SIZE
+               INTO WS-REPORT-LINE
+
+           WRITE BALANCE-REPORT-RECORD FROM WS-REPORT-LINE
+           MOVE WS-REPORT-STATUS        TO WS-CHECK-STATUS-CODE
+           MOVE 'WRITE DETAIL LINE'     TO WS-CHECK-STATUS-OPER
+           PERFORM 9500-CHECK-FILE-STATUS
+               THRU 9500-CHECK-FILE-STATUS-EXIT.
+
+       3700-WRITE-DETAIL-LINE-EXIT.
+           EXIT.
+
+      *================================================================
+       3900-WRITE-FINAL-TOTALS.
+      *================================================================
+      * Flushes the last group's subtotal (the control break in
+      * 3500-PROCESS-SORTED-ACCOUNT only fires between groups, so the
+      * final group is never flushed there) and writes the grand
+      * total line.
+           IF NOT WS-FIRST-GROUP
+               PERFORM 3600-WRITE-SUBTOTAL
+                   THRU 3600-WRITE-SUBTOTAL-EXIT
+           END-IF
+
+           MOVE WS-GRAND-TOTAL-BALANCE TO WS-GRAND-TOTAL-ED
+
+           STRING 'GRAND TOTAL BALANCE:' DELIMITED SIZE
+                  WS-GRAND-TOTAL-ED      DELIMITED SIZE
+               INTO WS-REPORT-LINE
+
+           WRITE BALANCE-REPORT-RECORD FROM WS-REPORT-LINE
+           MOVE WS-REPORT-STATUS          TO WS-CHECK-STATUS-CODE
+           MOVE 'WRITE GRAND TOTAL LINE'  TO WS-CHECK-STATUS-OPER
+           PERFORM 9500-CHECK-FILE-STATUS
+               THRU 9500-CHECK-FILE-STATUS-EXIT.
+
+       3900-WRITE-FINAL-TOTALS-EXIT.
+           EXIT.
+
+      *================================================================
+       4000-OPEN-ACCOUNT.
+      *================================================================
+      * Appends a new active account to the end of the master.
+           CLOSE ACCOUNT-FILE
+           OPEN EXTEND ACCOUNT-FILE
+           MOVE WS-ACCOUNT-STATUS      TO WS-CHECK-STATUS-CODE
+           MOVE 'EXTEND ACCOUNT-FILE'  TO WS-CHECK-STATUS-OPER
+           PERFORM 9500-CHECK-FILE-STATUS
+               THRU 9500-CHECK-FILE-STATUS-EXIT
+
+           MOVE WS-ACC-NUMBER    TO ACC-NUMBER
+           MOVE WS-HOLDER-NAME   TO ACC-HOLDER-NAME
+           MOVE ZEROS            TO ACC-BALANCE
+           MOVE 'A'               TO ACC-STATUS
+           MOVE WS-COUNTRY       TO ACC-COUNTRY
+           MOVE WS-CURRENCY      TO ACC-CURRENCY
+
+           WRITE ACCOUNT-RECORD
+           MOVE WS-ACCOUNT-STATUS      TO WS-CHECK-STATUS-CODE
+           MOVE 'WRITE ACCOUNT-RECORD' TO WS-CHECK-STATUS-OPER
+           PERFORM 9500-CHECK-FILE-STATUS
+               THRU 9500-CHECK-FILE-STATUS-EXIT.
+
+       4000-OPEN-ACCOUNT-EXIT.
+           EXIT.
+
+      *================================================================
+       5000-FREEZE-ACCOUNT.
+      *================================================================
+           PERFORM 1600-FIND-ACCOUNT
+               THRU 1600-FIND-ACCOUNT-EXIT
+
+           IF WS-ACCOUNT-MATCHED
+               MOVE 'F' TO ACC-STATUS
+               REWRITE ACCOUNT-RECORD
+               MOVE WS-ACCOUNT-STATUS        TO WS-CHECK-STATUS-CODE
+               MOVE 'REWRITE ACCOUNT-RECORD' TO WS-CHECK-STATUS-OPER
+               PERFORM 9500-CHECK-FILE-STATUS
+                   THRU 9500-CHECK-FILE-STATUS-EXIT
+           ELSE
+               DISPLAY 'ACCOUNT-MAINT: FREEZE FAILED - ACCOUNT NOT '
+                   'FOUND ' WS-ACC-NUMBER
+           END-IF.
+
+       5000-FREEZE-ACCOUNT-EXIT.
+           EXIT.
+
+      *================================================================
+       6000-CLOSE-ACCOUNT.
+      *================================================================
+           PERFORM 1600-FIND-ACCOUNT
+               THRU 1600-FIND-ACCOUNT-EXIT
+
+           IF WS-ACCOUNT-MATCHED
+               MOVE 'C' TO ACC-STATUS
+               REWRITE ACCOUNT-RECORD
+               MOVE WS-ACCOUNT-STATUS        TO WS-CHECK-STATUS-CODE
+               MOVE 'REWRITE ACCOUNT-RECORD' TO WS-CHECK-STATUS-OPER
+               PERFORM 9500-CHECK-FILE-STATUS
+                   THRU 9500-CHECK-FILE-STATUS-EXIT
+           ELSE
+               DISPLAY 'ACCOUNT-MAINT: CLOSE FAILED - ACCOUNT NOT '
+                   'FOUND ' WS-ACC-NUMBER
+           END-IF.
+
+       6000-CLOSE-ACCOUNT-EXIT.
+           EXIT.
+
+      *================================================================
+       7000-BALANCE-ADJUST.
+      *================================================================
+      * Posts a credit or debit to the account balance. A frozen
+      * account rejects debits outright; a closed account rejects any
+      * adjustment.
+           PERFORM 1600-FIND-ACCOUNT
+               THRU 1600-FIND-ACCOUNT-EXIT
+
+           IF WS-ACCOUNT-MATCHED
+               IF ACC-CLOSED
+                   DISPLAY 'ACCOUNT-MAINT: ADJUSTMENT REJECTED - '
+                       'ACCOUNT CLOSED ' WS-ACC-NUMBER
+               ELSE
+                   IF ACC-FROZEN AND WS-ADJ-AMOUNT < ZEROS
+                       DISPLAY 'ACCOUNT-MAINT: DEBIT REJECTED - '
+                           'ACCOUNT FROZEN ' WS-ACC-NUMBER
+                   ELSE
+                       COMPUTE WS-NEW-BALANCE =
+                           ACC-BALANCE + WS-ADJ-AMOUNT
+                       IF WS-NEW-BALANCE < ZEROS
+                           DISPLAY 'ACCOUNT-MAINT: DEBIT REJECTED - '
+                               'INSUFFICIENT BALANCE ' WS-ACC-NUMBER
+                       ELSE
+                           MOVE WS-NEW-BALANCE TO ACC-BALANCE
+                           REWRITE ACCOUNT-RECORD
+                           MOVE WS-ACCOUNT-STATUS
+                               TO WS-CHECK-STATUS-CODE
+                           MOVE 'REWRITE ACCOUNT-RECORD'
+                               TO WS-CHECK-STATUS-OPER
+                           PERFORM 9500-CHECK-FILE-STATUS
+                               THRU 9500-CHECK-FILE-STATUS-EXIT
+                       END-IF
+                   END-IF
+               END-IF
+           ELSE
+               DISPLAY 'ACCOUNT-MAINT: BALANCE ADJUST FAILED - '
+                   'ACCOUNT NOT FOUND ' WS-ACC-NUMBER
+           END-IF.
+
+       7000-BALANCE-ADJUST-EXIT.
+           EXIT.
+
+      *================================================================
+       9000-END-PROGRAM.
+      *================================================================
+           MOVE WS-RETURN-CODE TO RETURN-CODE.
+
+      *================================================================
+       9500-CHECK-FILE-STATUS.
+      *================================================================
+      * Generic file-status guard, same convention as LOAN-CALC's and
+      * GDPR-PURGE's paragraph of the same name.
+           IF WS-CHECK-STATUS-CODE NOT = '00'
+               DISPLAY 'ACCOUNT-MAINT: I/O ERROR DURING '
+                   WS-CHECK-STATUS-OPER
+                   ' - FILE STATUS=' WS-CHECK-STATUS-CODE
+               MOVE 9999 TO WS-RETURN-CODE
+               MOVE WS-RETURN-CODE TO RETURN-CODE
+               CLOSE ACCOUNT-FILE
+               CLOSE TRANSACTION-FILE
+               CLOSE SORTED-ACCOUNT-FILE
+               CLOSE BALANCE-REPORT
+               STOP RUN
+           END-IF.
+
+       9500-CHECK-FILE-STATUS-EXIT.
+           EXIT.
