@@ -1,42 +1,445 @@
+      *================================================================
+      * PROGRAM-ID: GDPR-PURGE
+      * PURPOSE:    Nightly GDPR retention sweep and on-demand
+      *             right-to-erasure processing against CUSTOMER-FILE.
+      *             Implements GDPR Article 5(1)(e) storage limitation
+      *             and Article 17 right to erasure, with a durable
+      *             compliance log of every anonymize/purge action.
+      * AUTHOR:     VAULT DEMO
+      * DATE:       2024-01-01
+      *================================================================
        IDENTIFICATION DIVISION.
        PROGRAM-ID. GDPR-PURGE.
-* Tests: GDPR regulation detection
-*        Hardcoded retention constant flagging
-*        Dead code identification
+       AUTHOR. VAULT-DEMO-SYSTEM.
+       DATE-WRITTEN. 2024-01-01.
+       DATE-COMPILED. 2024-01-01.
 
        ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-MAINFRAME.
+       OBJECT-COMPUTER. IBM-MAINFRAME.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-FILE
+               ASSIGN TO CUSTMAST
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-CUSTOMER-STATUS.
+           SELECT ERASURE-REQUEST-FILE
+               ASSIGN TO ERASEREQ
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-ERASURE-STATUS.
+           SELECT GDPR-COMPLIANCE-LOG
+               ASSIGN TO GDPRLOG
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-LOG-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 40 CHARACTERS.
+       01  CUSTOMER-RECORD.
+           05  CUST-CUSTOMER-ID         PIC X(10).
+           05  CUST-DOB                 PIC 9(8).
+           05  CUST-LAST-ACTIVITY-DATE  PIC 9(8).
+           05  FILLER                  PIC X(14).
+
+       FD  ERASURE-REQUEST-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 20 CHARACTERS.
+       01  ERASURE-REQUEST-RECORD.
+           05  ER-CUSTOMER-ID           PIC X(10).
+           05  ER-REQUEST-DATE          PIC 9(8).
+           05  FILLER                  PIC X(2).
+
+       FD  GDPR-COMPLIANCE-LOG
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 50 CHARACTERS.
+       01  GDPR-LOG-RECORD.
+           05  GL-CUSTOMER-ID           PIC X(10).
+           05  GL-ACTION-TYPE           PIC X(10).
+           05  GL-LOG-DATE              PIC 9(8).
+           05  GL-LOG-TIME              PIC 9(6).
+           05  GL-TRIGGER-REASON        PIC X(15).
+           05  FILLER                  PIC X(1).
+
        WORKING-STORAGE SECTION.
-       01 RETENTION-PERIOD      PIC 9(4) VALUE 2557.
-*                        ^^^ 7 years in days — GDPR Article 5
-       01 DATA-AGE-DAYS         PIC 9(5) VALUE 3000.
-       01 CUSTOMER-DOB          PIC 9(8).
-       01 PURGE-STATUS          PIC X(10).
-       01 LEGACY-AUDIT-FLAG     PIC X VALUE 'N'.
-* ^^^ never used — dead code candidate
+
+      *----------------------------------------------------------------
+      * REGULATORY CONSTANTS
+      *----------------------------------------------------------------
+       01  WS-REGULATORY-CONSTANTS.
+           05  RETENTION-PERIOD     PIC 9(4) VALUE 2557.
+      *                        ^^^ 7 years in days — GDPR Article 5
+
+      *----------------------------------------------------------------
+      * CUSTOMER WORK AREA
+      *----------------------------------------------------------------
+       01  WS-CUSTOMER-DATA.
+           05  WS-CUSTOMER-ID        PIC X(10)     VALUE SPACES.
+           05  WS-CUSTOMER-DOB       PIC 9(8)      VALUE ZEROS.
+           05  WS-LAST-ACTIVITY-DATE PIC 9(8)      VALUE ZEROS.
+           05  WS-TODAY-DATE-N       PIC 9(8)      VALUE ZEROS.
+           05  WS-ACTIVITY-INTEGER   PIC S9(9) COMP VALUE ZEROS.
+           05  WS-TODAY-INTEGER      PIC S9(9) COMP VALUE ZEROS.
+           05  WS-DATA-AGE-DAYS      PIC 9(5) COMP VALUE ZEROS.
+           05  WS-PURGE-STATUS       PIC X(10)     VALUE SPACES.
+           05  WS-TRIGGER-REASON     PIC X(15)     VALUE SPACES.
+           05  WS-LOG-ACTION         PIC X(10)     VALUE SPACES.
+
+      *----------------------------------------------------------------
+      * RUN SUMMARY COUNTERS
+      *----------------------------------------------------------------
+       01  WS-SUMMARY-COUNTS.
+           05  WS-SCANNED-COUNT      PIC 9(8) COMP VALUE ZEROS.
+           05  WS-ANONYMIZED-COUNT   PIC 9(8) COMP VALUE ZEROS.
+           05  WS-PURGED-COUNT       PIC 9(8) COMP VALUE ZEROS.
+           05  WS-ERASURE-COUNT      PIC 9(8) COMP VALUE ZEROS.
+
+      *----------------------------------------------------------------
+      * PROCESS CONTROL VARIABLES
+      *----------------------------------------------------------------
+       01  WS-CONTROL.
+           05  WS-RETURN-CODE          PIC 9(4) COMP VALUE ZEROS.
+           05  WS-CUSTOMER-STATUS      PIC X(2)     VALUE SPACES.
+           05  WS-ERASURE-STATUS       PIC X(2)     VALUE SPACES.
+           05  WS-LOG-STATUS           PIC X(2)     VALUE SPACES.
+           05  WS-ERROR-MSG            PIC X(100)   VALUE SPACES.
+           05  WS-CUSTOMER-EOF-SWITCH  PIC X(1)     VALUE 'N'.
+               88  WS-CUSTOMER-EOF     VALUE 'Y'.
+           05  WS-CUSTOMER-EOF-SWITCH2 PIC X(1)     VALUE 'N'.
+               88  WS-CUSTOMER-EOF2    VALUE 'Y'.
+           05  WS-ERASURE-EOF-SWITCH   PIC X(1)     VALUE 'N'.
+               88  WS-ERASURE-EOF      VALUE 'Y'.
+           05  WS-ERASURE-MATCH-SWITCH PIC X(1)     VALUE 'N'.
+               88  WS-ERASURE-MATCHED  VALUE 'Y'.
+           05  WS-CHECK-STATUS-CODE    PIC X(2)     VALUE SPACES.
+           05  WS-CHECK-STATUS-OPER    PIC X(30)    VALUE SPACES.
 
        PROCEDURE DIVISION.
+      *================================================================
        0000-MAIN.
-           PERFORM 1000-CHECK-RETENTION
-           PERFORM 2000-ANONYMIZE-PII
-           PERFORM 3000-PURGE-RECORDS
+      *================================================================
+      * Runs the on-demand right-to-erasure queue first, then the
+      * age-based retention sweep over every CUSTOMER-FILE record, then
+      * prints the scanned/anonymized/purged summary counts. The
+      * erasure queue must run first: it matches requests to
+      * CUSTOMER-RECORD by CUST-CUSTOMER-ID, and the age-based sweep's
+      * own purge clears that same field, so a customer who ages out
+      * and also has an open erasure request would otherwise become
+      * unmatchable and its Article 17 request would go unlogged.
+           PERFORM 0100-OPEN-FILES
+               THRU 0100-OPEN-FILES-EXIT
+           PERFORM 1900-PROCESS-ERASURE-QUEUE
+               THRU 1900-PROCESS-ERASURE-QUEUE-EXIT
+
+      * Re-open CUSTOMER-FILE at the top for the age-based sweep --
+      * the erasure queue above leaves it positioned wherever its last
+      * top-to-bottom scan for a match stopped.
+           CLOSE CUSTOMER-FILE
+           OPEN I-O CUSTOMER-FILE
+           MOVE WS-CUSTOMER-STATUS      TO WS-CHECK-STATUS-CODE
+           MOVE 'REOPEN CUSTOMER-FILE'  TO WS-CHECK-STATUS-OPER
+           PERFORM 9500-CHECK-FILE-STATUS
+               THRU 9500-CHECK-FILE-STATUS-EXIT
+
+           PERFORM 0200-READ-CUSTOMER-RECORD
+               THRU 0200-READ-CUSTOMER-RECORD-EXIT
+           PERFORM 1500-PROCESS-CUSTOMER-RECORD
+               THRU 1500-PROCESS-CUSTOMER-RECORD-EXIT
+               UNTIL WS-CUSTOMER-EOF
+           PERFORM 9100-PRINT-SUMMARY
+               THRU 9100-PRINT-SUMMARY-EXIT
+           PERFORM 9000-END-PROGRAM
            STOP RUN.
 
+      *================================================================
+       0100-OPEN-FILES.
+      *================================================================
+           OPEN I-O CUSTOMER-FILE
+           MOVE WS-CUSTOMER-STATUS      TO WS-CHECK-STATUS-CODE
+           MOVE 'OPEN CUSTOMER-FILE'    TO WS-CHECK-STATUS-OPER
+           PERFORM 9500-CHECK-FILE-STATUS
+               THRU 9500-CHECK-FILE-STATUS-EXIT
+
+           OPEN INPUT ERASURE-REQUEST-FILE
+           MOVE WS-ERASURE-STATUS       TO WS-CHECK-STATUS-CODE
+           MOVE 'OPEN ERASURE-REQUEST-FILE' TO WS-CHECK-STATUS-OPER
+           PERFORM 9500-CHECK-FILE-STATUS
+               THRU 9500-CHECK-FILE-STATUS-EXIT
+
+           OPEN OUTPUT GDPR-COMPLIANCE-LOG
+           MOVE WS-LOG-STATUS            TO WS-CHECK-STATUS-CODE
+           MOVE 'OPEN GDPR-COMPLIANCE-LOG' TO WS-CHECK-STATUS-OPER
+           PERFORM 9500-CHECK-FILE-STATUS
+               THRU 9500-CHECK-FILE-STATUS-EXIT.
+
+       0100-OPEN-FILES-EXIT.
+           EXIT.
+
+      *================================================================
+       0200-READ-CUSTOMER-RECORD.
+      *================================================================
+           READ CUSTOMER-FILE
+               AT END
+                   MOVE 'Y' TO WS-CUSTOMER-EOF-SWITCH
+               NOT AT END
+                   ADD 1 TO WS-SCANNED-COUNT
+           END-READ.
+
+       0200-READ-CUSTOMER-RECORD-EXIT.
+           EXIT.
+
+      *================================================================
+       1500-PROCESS-CUSTOMER-RECORD.
+      *================================================================
+      * Runs the age-based retention check against the CUSTOMER-RECORD
+      * currently in the FD buffer, then advances to the next record.
+           PERFORM 1000-CHECK-RETENTION
+               THRU 1000-CHECK-RETENTION-EXIT
+           PERFORM 0200-READ-CUSTOMER-RECORD
+               THRU 0200-READ-CUSTOMER-RECORD-EXIT.
+
+       1500-PROCESS-CUSTOMER-RECORD-EXIT.
+           EXIT.
+
+      *================================================================
        1000-CHECK-RETENTION.
-* GDPR Article 5(1)(e) — storage limitation
-           IF DATA-AGE-DAYS > RETENTION-PERIOD
-               PERFORM 2000-ANONYMIZE-PII
+      *================================================================
+      * GDPR Article 5(1)(e) — storage limitation. Any customer whose
+      * data is older than RETENTION-PERIOD (7 years) is anonymized
+      * and purged, regardless of whether an erasure request was ever
+      * filed. CUST-CUSTOMER-ID = SPACES means this record was already
+      * erased by 1900-PROCESS-ERASURE-QUEUE earlier in this run --
+      * skip it rather than re-deriving an age from its now-zeroed
+      * CUST-LAST-ACTIVITY-DATE.
+           IF CUST-CUSTOMER-ID NOT = SPACES
+               MOVE CUST-CUSTOMER-ID          TO WS-CUSTOMER-ID
+               MOVE CUST-DOB                  TO WS-CUSTOMER-DOB
+               MOVE CUST-LAST-ACTIVITY-DATE   TO WS-LAST-ACTIVITY-DATE
+
+               PERFORM 4900-CALC-DATA-AGE-DAYS
+                   THRU 4900-CALC-DATA-AGE-DAYS-EXIT
+
+               IF WS-DATA-AGE-DAYS > RETENTION-PERIOD
+                   MOVE 'AGE-BASED' TO WS-TRIGGER-REASON
+                   PERFORM 2000-ANONYMIZE-PII
+                       THRU 2000-ANONYMIZE-PII-EXIT
+                   PERFORM 3000-PURGE-RECORDS
+                       THRU 3000-PURGE-RECORDS-EXIT
+               END-IF
            END-IF.
 
+       1000-CHECK-RETENTION-EXIT.
+           EXIT.
+
+      *================================================================
+       1900-PROCESS-ERASURE-QUEUE.
+      *================================================================
+      * GDPR Article 17 — right to erasure. Independent of the
+      * age-based sweep above: any customer with an open erasure
+      * request is anonymized and purged today, however old or new
+      * their data is.
+           PERFORM 1910-READ-ERASURE-REQUEST
+               THRU 1910-READ-ERASURE-REQUEST-EXIT
+           PERFORM 1950-HANDLE-ERASURE-REQUEST
+               THRU 1950-HANDLE-ERASURE-REQUEST-EXIT
+               UNTIL WS-ERASURE-EOF
+           CLOSE ERASURE-REQUEST-FILE.
+
+       1900-PROCESS-ERASURE-QUEUE-EXIT.
+           EXIT.
+
+      *================================================================
+       1910-READ-ERASURE-REQUEST.
+      *================================================================
+           READ ERASURE-REQUEST-FILE
+               AT END
+                   MOVE 'Y' TO WS-ERASURE-EOF-SWITCH
+           END-READ.
+
+       1910-READ-ERASURE-REQUEST-EXIT.
+           EXIT.
+
+      *================================================================
+       1950-HANDLE-ERASURE-REQUEST.
+      *================================================================
+      * CUSTOMER-FILE has no key, so each erasure request is matched
+      * by a fresh top-to-bottom scan of the customer master.
+           MOVE ER-CUSTOMER-ID TO WS-CUSTOMER-ID
+           ADD 1 TO WS-ERASURE-COUNT
+           MOVE 'N' TO WS-CUSTOMER-EOF-SWITCH2
+           MOVE 'N' TO WS-ERASURE-MATCH-SWITCH
+
+           CLOSE CUSTOMER-FILE
+           OPEN I-O CUSTOMER-FILE
+           MOVE WS-CUSTOMER-STATUS      TO WS-CHECK-STATUS-CODE
+           MOVE 'REOPEN CUSTOMER-FILE'  TO WS-CHECK-STATUS-OPER
+           PERFORM 9500-CHECK-FILE-STATUS
+               THRU 9500-CHECK-FILE-STATUS-EXIT
+
+           PERFORM 1960-SCAN-FOR-ERASURE-MATCH
+               THRU 1960-SCAN-FOR-ERASURE-MATCH-EXIT
+               UNTIL WS-CUSTOMER-EOF2 OR WS-ERASURE-MATCHED
+
+           PERFORM 1910-READ-ERASURE-REQUEST
+               THRU 1910-READ-ERASURE-REQUEST-EXIT.
+
+       1950-HANDLE-ERASURE-REQUEST-EXIT.
+           EXIT.
+
+      *================================================================
+       1960-SCAN-FOR-ERASURE-MATCH.
+      *================================================================
+           READ CUSTOMER-FILE
+               AT END
+                   MOVE 'Y' TO WS-CUSTOMER-EOF-SWITCH2
+               NOT AT END
+                   IF CUST-CUSTOMER-ID = WS-CUSTOMER-ID
+                       MOVE 'Y' TO WS-ERASURE-MATCH-SWITCH
+                       MOVE 'ERASURE-REQUEST' TO WS-TRIGGER-REASON
+                       PERFORM 2000-ANONYMIZE-PII
+                           THRU 2000-ANONYMIZE-PII-EXIT
+                       PERFORM 3000-PURGE-RECORDS
+                           THRU 3000-PURGE-RECORDS-EXIT
+                   END-IF
+           END-READ.
+
+       1960-SCAN-FOR-ERASURE-MATCH-EXIT.
+           EXIT.
+
+      *================================================================
        2000-ANONYMIZE-PII.
-* GDPR Article 25 — data minimisation
-           MOVE ZEROS TO CUSTOMER-DOB
-           MOVE 'ANONYMIZED' TO PURGE-STATUS.
+      *================================================================
+      * GDPR Article 25 — data minimisation. Scrubs the date of birth
+      * on the customer master and logs the action. 1000-CHECK-
+      * RETENTION and 1960-SCAN-FOR-ERASURE-MATCH always PERFORM
+      * 3000-PURGE-RECORDS immediately after this paragraph, and a
+      * sequential file opened I-O allows only one REWRITE per READ --
+      * so this paragraph only stages the DOB field and leaves the
+      * actual REWRITE to 3000-PURGE-RECORDS, which folds in its own
+      * field changes and rewrites the record once.
+           MOVE ZEROS TO CUST-DOB
+           MOVE ZEROS TO WS-CUSTOMER-DOB
+           MOVE 'ANONYMIZED' TO WS-PURGE-STATUS
 
+           ADD 1 TO WS-ANONYMIZED-COUNT
+           MOVE 'ANONYMIZED' TO WS-LOG-ACTION
+           PERFORM 9200-WRITE-COMPLIANCE-LOG
+               THRU 9200-WRITE-COMPLIANCE-LOG-EXIT.
+
+       2000-ANONYMIZE-PII-EXIT.
+           EXIT.
+
+      *================================================================
        3000-PURGE-RECORDS.
-           MOVE 'PURGED' TO PURGE-STATUS.
+      *================================================================
+      * GDPR Article 17 — erasure. Finishes the anonymize-and-purge
+      * cycle 2000-ANONYMIZE-PII started: clears the remaining
+      * customer-master fields and issues the single REWRITE that
+      * carries both paragraphs' field changes (DOB plus ID/activity
+      * date) to disk, before the compliance log claims the record was
+      * purged, so the log entry reflects data that was actually
+      * removed.
+           MOVE SPACES TO CUST-CUSTOMER-ID
+           MOVE ZEROS  TO CUST-LAST-ACTIVITY-DATE
+
+           REWRITE CUSTOMER-RECORD
+           MOVE WS-CUSTOMER-STATUS       TO WS-CHECK-STATUS-CODE
+           MOVE 'REWRITE CUSTOMER-FILE'  TO WS-CHECK-STATUS-OPER
+           PERFORM 9500-CHECK-FILE-STATUS
+               THRU 9500-CHECK-FILE-STATUS-EXIT
+
+           MOVE 'PURGED' TO WS-PURGE-STATUS
+           ADD 1 TO WS-PURGED-COUNT
+           MOVE 'PURGED' TO WS-LOG-ACTION
+           PERFORM 9200-WRITE-COMPLIANCE-LOG
+               THRU 9200-WRITE-COMPLIANCE-LOG-EXIT.
+
+       3000-PURGE-RECORDS-EXIT.
+           EXIT.
+
+      *================================================================
+       4900-CALC-DATA-AGE-DAYS.
+      *================================================================
+      * Derives how many days have passed since the customer's last
+      * recorded activity, for the 7-year retention check.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WS-TODAY-DATE-N
+           COMPUTE WS-ACTIVITY-INTEGER =
+               FUNCTION INTEGER-OF-DATE (WS-LAST-ACTIVITY-DATE)
+           COMPUTE WS-TODAY-INTEGER =
+               FUNCTION INTEGER-OF-DATE (WS-TODAY-DATE-N)
+           COMPUTE WS-DATA-AGE-DAYS =
+               WS-TODAY-INTEGER - WS-ACTIVITY-INTEGER.
+
+       4900-CALC-DATA-AGE-DAYS-EXIT.
+           EXIT.
+
+      *================================================================
+       9100-PRINT-SUMMARY.
+      *================================================================
+      * Prints the scanned/anonymized/purged/erasure-request counts so
+      * there's a run-level record of how much of the customer master
+      * this sweep touched.
+           DISPLAY 'GDPR-PURGE SUMMARY | SCANNED: ' WS-SCANNED-COUNT
+               ' | ANONYMIZED: ' WS-ANONYMIZED-COUNT
+               ' | PURGED: ' WS-PURGED-COUNT
+               ' | ERASURE-REQUESTS: ' WS-ERASURE-COUNT.
+
+       9100-PRINT-SUMMARY-EXIT.
+           EXIT.
+
+      *================================================================
+       9200-WRITE-COMPLIANCE-LOG.
+      *================================================================
+      * Writes one GDPR-COMPLIANCE-LOG record for every anonymize or
+      * purge action, with the reason that triggered it, so there is
+      * proof an Article 17 request (or the Article 5 age sweep) was
+      * actually honored.
+           MOVE WS-CUSTOMER-ID      TO GL-CUSTOMER-ID
+           MOVE WS-LOG-ACTION       TO GL-ACTION-TYPE
+           MOVE FUNCTION CURRENT-DATE (1:8)  TO GL-LOG-DATE
+           MOVE FUNCTION CURRENT-DATE (9:6)  TO GL-LOG-TIME
+           MOVE WS-TRIGGER-REASON   TO GL-TRIGGER-REASON
+
+           WRITE GDPR-LOG-RECORD
+           MOVE WS-LOG-STATUS              TO WS-CHECK-STATUS-CODE
+           MOVE 'WRITE GDPR-COMPLIANCE-LOG' TO WS-CHECK-STATUS-OPER
+           PERFORM 9500-CHECK-FILE-STATUS
+               THRU 9500-CHECK-FILE-STATUS-EXIT.
+
+       9200-WRITE-COMPLIANCE-LOG-EXIT.
+           EXIT.
+
+      *================================================================
+       9000-END-PROGRAM.
+      *================================================================
+           CLOSE CUSTOMER-FILE
+           CLOSE GDPR-COMPLIANCE-LOG
+           MOVE WS-RETURN-CODE TO RETURN-CODE.
+
+      *================================================================
+       9500-CHECK-FILE-STATUS.
+      *================================================================
+      * Generic file-status guard, same convention as LOAN-CALC's
+      * paragraph of the same name. Any status other than '00' aborts
+      * the run rather than letting an anonymize/purge sweep continue
+      * against a customer master or compliance log we can't trust.
+           IF WS-CHECK-STATUS-CODE NOT = '00'
+               DISPLAY 'GDPR-PURGE: I/O ERROR DURING '
+                   WS-CHECK-STATUS-OPER
+                   ' - FILE STATUS=' WS-CHECK-STATUS-CODE
+               MOVE 9999 TO WS-RETURN-CODE
+               MOVE WS-RETURN-CODE TO RETURN-CODE
+               CLOSE CUSTOMER-FILE
+               CLOSE ERASURE-REQUEST-FILE
+               CLOSE GDPR-COMPLIANCE-LOG
+               STOP RUN
+           END-IF.
 
-       9999-OLD-AUDIT-TRAIL.
-* Replaced by enterprise audit system in 2019
-* Never called — dead code
-           MOVE 'Y' TO LEGACY-AUDIT-FLAG.
+       9500-CHECK-FILE-STATUS-EXIT.
+           EXIT.
