@@ -28,6 +28,27 @@
                ORGANIZATION IS SEQUENTIAL
                ACCESS MODE IS SEQUENTIAL
                FILE STATUS IS WS-AUDIT-STATUS.
+           SELECT AMORT-FILE
+               ASSIGN TO AMORTSCH
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-AMORT-STATUS.
+           SELECT STAGE-HISTORY
+               ASSIGN TO STAGEHST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SH-CUSTOMER-ID
+               FILE STATUS IS WS-STAGE-STATUS.
+           SELECT RESTART-FILE
+               ASSIGN TO RESTARTF
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-RESTART-STATUS.
+           SELECT ACCOUNT-FILE
+               ASSIGN TO ACCTMSTR
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-ACCOUNT-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -41,13 +62,52 @@
            05  LR-INTEREST-RATE     PIC 9(3)V99 COMP-3.
            05  LR-LOAN-TERM-MONTHS  PIC 9(4) COMP.
            05  LR-CUSTOMER-DOB      PIC X(8).
-           05  FILLER               PIC X(157).
+           05  LR-PROPERTY-VALUE    PIC 9(12)V99 COMP-3.
+           05  LR-CAPITAL-AVAIL     PIC 9(14)V99 COMP-3.
+           05  LR-LOAN-TYPE         PIC X(3).
+           05  LR-CURRENCY          PIC X(3).
+           05  LR-SWIFT-CODE        PIC X(11).
+           05  FILLER               PIC X(135).
 
        FD  AUDIT-FILE
            LABEL RECORDS ARE STANDARD
            RECORD CONTAINS 300 CHARACTERS.
        01  AUDIT-RECORD             PIC X(300).
 
+       FD  AMORT-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 60 CHARACTERS.
+       01  AMORT-RECORD.
+           05  AMORT-CUSTOMER-ID       PIC X(10).
+           05  AMORT-MONTH-NUM         PIC 9(4) COMP.
+           05  AMORT-BEGIN-BALANCE     PIC 9(12)V99 COMP-3.
+           05  AMORT-INTEREST-PORTION  PIC 9(12)V99 COMP-3.
+           05  AMORT-PRINCIPAL-PORTION PIC 9(12)V99 COMP-3.
+           05  AMORT-END-BALANCE       PIC 9(12)V99 COMP-3.
+           05  FILLER                 PIC X(16).
+
+       FD  STAGE-HISTORY
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 20 CHARACTERS.
+       01  STAGE-HISTORY-RECORD.
+           05  SH-CUSTOMER-ID          PIC X(10).
+           05  SH-PERIOD               PIC 9(6).
+           05  SH-STAGE                PIC 9(1).
+           05  FILLER                 PIC X(3).
+
+       FD  RESTART-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 20 CHARACTERS.
+       01  RESTART-RECORD.
+           05  RS-LAST-CUSTOMER-ID     PIC X(10).
+           05  RS-RECORD-COUNT         PIC 9(8) COMP.
+           05  FILLER                 PIC X(6).
+
+       FD  ACCOUNT-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 65 CHARACTERS.
+           COPY 'ACCOUNT-REC'.
+
        WORKING-STORAGE SECTION.
 
       *----------------------------------------------------------------
@@ -63,6 +123,47 @@
            05  BASEL-RISK-WEIGHT-RET PIC 9V9(4) COMP-3 VALUE 0.75.
            05  BASEL-RISK-WEIGHT-COM PIC 9V9(4) COMP-3 VALUE 1.00.
 
+      *----------------------------------------------------------------
+      * FX-RATE-TABLE
+      * One entry per currency this portfolio lends in, loaded as a
+      * literal table (FILLER VALUEs REDEFINEd into the OCCURS table)
+      * the same way a reference table with few, stable rows would be
+      * carried in a batch shop without a separate rates file. Rate is
+      * "units of WS-REPORTING-CURRENCY per 1 unit of the loan's own
+      * currency".
+      *----------------------------------------------------------------
+       01  WS-FX-RATE-TABLE-DATA.
+           05  FILLER               PIC X(9) VALUE 'USD100000'.
+           05  FILLER               PIC X(9) VALUE 'GBP126000'.
+           05  FILLER               PIC X(9) VALUE 'EUR108000'.
+           05  FILLER               PIC X(9) VALUE 'JPY000670'.
+           05  FILLER               PIC X(9) VALUE 'INR001200'.
+
+       01  WS-FX-RATE-TABLE REDEFINES WS-FX-RATE-TABLE-DATA.
+           05  FX-RATE-ENTRY        OCCURS 5 TIMES
+                                     INDEXED BY FX-IDX.
+               10  FX-CURRENCY-CODE PIC X(3).
+               10  FX-RATE-TO-RPT   PIC 9(1)V9(5).
+
+       01  WS-FX-CONTROL.
+           05  WS-REPORTING-CURRENCY PIC X(3)   VALUE 'USD'.
+           05  WS-FX-RATE             PIC 9(1)V9(5) VALUE 1.00000.
+           05  WS-FX-FOUND-SWITCH     PIC X(1)   VALUE 'N'.
+               88  WS-FX-FOUND        VALUE 'Y'.
+
+      *----------------------------------------------------------------
+      * MONEY AMOUNTS CONVERTED TO THE REPORTING CURRENCY
+      * Kept separate from WS-PRINCIPAL/WS-MONTHLY-PAYMENT/WS-ECL-AMOUNT
+      * (which stay in the loan's own currency for the Basel/LTV/risk-
+      * weight math, same as before this was added) so only the
+      * settlement call, the IFRS9 report, and the audit log see
+      * converted amounts.
+      *----------------------------------------------------------------
+       01  WS-REPORTING-AMOUNTS.
+           05  WS-PRINCIPAL-RPT        PIC 9(12)V99 COMP-3 VALUE ZEROS.
+           05  WS-MONTHLY-PAYMENT-RPT  PIC 9(12)V99 COMP-3 VALUE ZEROS.
+           05  WS-ECL-AMOUNT-RPT       PIC 9(12)V99 COMP-3 VALUE ZEROS.
+
       *----------------------------------------------------------------
       * LOAN CALCULATION VARIABLES
       *----------------------------------------------------------------
@@ -75,6 +176,15 @@
            05  WS-TOTAL-INTEREST    PIC 9(14)V99 COMP-3 VALUE ZEROS.
            05  WS-TOTAL-REPAYMENT   PIC 9(14)V99 COMP-3 VALUE ZEROS.
 
+      *----------------------------------------------------------------
+      * AMORTIZATION SCHEDULE WORK AREA
+      *----------------------------------------------------------------
+       01  WS-AMORT-DATA.
+           05  WS-AMORT-MONTH       PIC 9(4) COMP         VALUE ZEROS.
+           05  WS-AMORT-BALANCE     PIC 9(12)V99 COMP-3 VALUE ZEROS.
+           05  WS-AMORT-INTEREST    PIC 9(12)V99 COMP-3 VALUE ZEROS.
+           05  WS-AMORT-PRINCIPAL   PIC 9(12)V99 COMP-3 VALUE ZEROS.
+
       *----------------------------------------------------------------
       * RISK AND CAPITAL VARIABLES
       *----------------------------------------------------------------
@@ -88,27 +198,91 @@
            05  WS-PD-SCORE          PIC 9V9(4)   COMP-3 VALUE ZEROS.
            05  WS-RISK-WEIGHT       PIC 9V9(4)   COMP-3 VALUE ZEROS.
            05  WS-CAPITA-ADJUSTED   PIC 9(14)V99 COMP-3 VALUE ZEROS.
+           05  WS-RWA-THIS-LOAN     PIC 9(14)V99 COMP-3 VALUE ZEROS.
+
+      *----------------------------------------------------------------
+      * IFRS 9 STAGE-MIGRATION TRACKING
+      * Remembers what IFRS 9 stage each customer was in last period so
+      * stage movements (e.g. Stage 1 -> Stage 2) can be disclosed.
+      *----------------------------------------------------------------
+       01  WS-STAGE-MIGRATION-DATA.
+           05  WS-CURRENT-PERIOD    PIC 9(6)     VALUE ZEROS.
+           05  WS-PRIOR-STAGE       PIC 9(1)     VALUE ZEROS.
+           05  WS-STAGE-ON-FILE     PIC X(1)     VALUE 'N'.
+               88  WS-STAGE-FOUND   VALUE 'Y'.
+           05  WS-STAGE-MIGRATED    PIC X(1)     VALUE 'N'.
+               88  WS-IS-MIGRATED   VALUE 'Y'.
+
+      *----------------------------------------------------------------
+      * PORTFOLIO-LEVEL BASEL IV CAPITAL ADEQUACY ACCUMULATORS
+      * Rolled up across every loan in the LOAN-FILE batch so we can
+      * report one aggregate capital-adequacy line, not one per loan.
+      *----------------------------------------------------------------
+       01  WS-PORTFOLIO-TOTALS.
+           05  WS-PORT-CAPITAL-REQUIRED PIC 9(16)V99 COMP-3 VALUE ZEROS.
+           05  WS-PORT-CAPITAL-AVAIL    PIC 9(16)V99 COMP-3 VALUE ZEROS.
+           05  WS-PORT-RWA              PIC 9(16)V99 COMP-3 VALUE ZEROS.
+           05  WS-PORT-CAPITAL-RATIO    PIC 9V9(6)   COMP-3 VALUE ZEROS.
+           05  WS-PORT-BASEL-PASS       PIC X(1)     VALUE 'N'.
+           05  WS-PORT-RATIO-D          PIC Z9.99    VALUE ZEROS.
+           05  WS-RECORD-COUNT-D        PIC 9(8)     VALUE ZEROS.
 
       *----------------------------------------------------------------
       * CUSTOMER & GDPR VARIABLES
       *----------------------------------------------------------------
        01  WS-CUSTOMER-DATA.
            05  WS-CUSTOMER-ID       PIC X(10)    VALUE SPACES.
+           05  WS-CUSTOMER-DOB-N    PIC 9(8)      VALUE ZEROS.
+           05  WS-TODAY-DATE-N      PIC 9(8)      VALUE ZEROS.
+           05  WS-DOB-INTEGER       PIC S9(9) COMP VALUE ZEROS.
+           05  WS-TODAY-INTEGER     PIC S9(9) COMP VALUE ZEROS.
            05  WS-DATA-AGE-DAYS     PIC 9(5) COMP VALUE ZEROS.
            05  WS-GDPR-COMPLIANT    PIC X(1)     VALUE 'N'.
-           05  WS-LOAN-TYPE         PIC X(3)     VALUE 'RET'.
+           05  WS-LOAN-TYPE         PIC X(3)     VALUE SPACES.
+           05  WS-LOAN-CURRENCY     PIC X(3)     VALUE SPACES.
+           05  WS-SWIFT-CODE        PIC X(11)    VALUE SPACES.
 
       *----------------------------------------------------------------
       * PROCESS CONTROL VARIABLES
       *----------------------------------------------------------------
        01  WS-CONTROL.
            05  WS-RETURN-CODE       PIC 9(4) COMP VALUE ZEROS.
+           05  WS-BATCH-RETURN-CODE PIC 9(4) COMP VALUE ZEROS.
            05  WS-FILE-STATUS       PIC X(2)     VALUE SPACES.
            05  WS-AUDIT-STATUS      PIC X(2)     VALUE SPACES.
+           05  WS-AMORT-STATUS      PIC X(2)     VALUE SPACES.
+           05  WS-STAGE-STATUS      PIC X(2)     VALUE SPACES.
            05  WS-ERROR-MSG         PIC X(100)   VALUE SPACES.
            05  WS-CREDIT-STAGE      PIC 9(1) COMP VALUE 1.
            05  WS-IFRS-STAGE        PIC 9(1) COMP VALUE 1.
            05  WS-BASEL-PASS        PIC X(1)     VALUE 'N'.
+           05  WS-EOF-SWITCH        PIC X(1)     VALUE 'N'.
+               88  WS-END-OF-FILE   VALUE 'Y'.
+           05  WS-RECORD-COUNT      PIC 9(8) COMP VALUE ZEROS.
+           05  WS-CHECK-STATUS-CODE PIC X(2)     VALUE SPACES.
+           05  WS-CHECK-STATUS-OPER PIC X(30)    VALUE SPACES.
+           05  WS-RESTART-STATUS    PIC X(2)     VALUE SPACES.
+           05  WS-ACCOUNT-STATUS    PIC X(2)     VALUE SPACES.
+
+      *----------------------------------------------------------------
+      * RESTART / CHECKPOINT CONTROL
+      * Lets a rerun of an interrupted batch skip past everything the
+      * previous run already committed, by resuming from the last
+      * customer ID recorded on RESTART-FILE instead of from the top
+      * of LOAN-FILE.
+      *----------------------------------------------------------------
+       01  WS-RESTART-CONTROL.
+           05  WS-RESTART-PARM           PIC X(10)    VALUE SPACES.
+           05  WS-RESTART-MODE           PIC X(1)     VALUE 'N'.
+               88  WS-IS-RESTART         VALUE 'Y'.
+           05  WS-RESTART-EOF-SWITCH     PIC X(1)     VALUE 'N'.
+               88  WS-RESTART-EOF        VALUE 'Y'.
+           05  WS-SKIP-SWITCH            PIC X(1)     VALUE 'N'.
+               88  WS-SKIPPING-TO-CHECKPOINT VALUE 'Y'.
+           05  WS-CHECKPOINT-CUSTOMER-ID PIC X(10)    VALUE SPACES.
+           05  WS-CHECKPOINT-INTERVAL    PIC 9(4) COMP VALUE 100.
+           05  WS-CHECKPOINT-QUOTIENT    PIC 9(8) COMP VALUE ZEROS.
+           05  WS-CHECKPOINT-REMAINDER   PIC 9(8) COMP VALUE ZEROS.
 
       *----------------------------------------------------------------
       * REPORT VARIABLES
@@ -117,26 +291,215 @@
            05  WS-REPORT-LINE       PIC X(132)   VALUE SPACES.
            05  WS-REPORT-DATE       PIC X(10)    VALUE SPACES.
            05  WS-IFRS-REPORT-FLAG  PIC X(1)     VALUE 'N'.
+           05  WS-IFRS-STAGE-D      PIC 9(1)     VALUE ZEROS.
+           05  WS-ECL-AMOUNT-ED     PIC ZZZ,ZZZ,ZZZ,ZZ9.99 VALUE ZEROS.
+           05  WS-PRINCIPAL-ED      PIC ZZZ,ZZZ,ZZZ,ZZ9.99 VALUE ZEROS.
+           05  WS-INTEREST-RATE-ED  PIC ZZ9.99   VALUE ZEROS.
+
+      *----------------------------------------------------------------
+      * SETTLEMENT RESULT (returned from SETTLE-SYS)
+      *----------------------------------------------------------------
+       01  WS-SETTLEMENT-RESULT.
+           05  WS-SETTLEMENT-STATUS PIC X(10)    VALUE SPACES.
+
+      *----------------------------------------------------------------
+      * ACCOUNT VALIDATION (cross-check against the account master
+      * before a settlement is allowed to go out)
+      *----------------------------------------------------------------
+       01  WS-ACCOUNT-VALIDATION.
+           05  WS-ACCOUNT-EOF-SWITCH    PIC X(1) VALUE 'N'.
+               88  WS-ACCOUNT-EOF       VALUE 'Y'.
+           05  WS-ACCOUNT-FOUND-SWITCH  PIC X(1) VALUE 'N'.
+               88  WS-ACCOUNT-FOUND     VALUE 'Y'.
+           05  WS-ACCOUNT-VALID-SWITCH  PIC X(1) VALUE 'Y'.
+               88  WS-ACCOUNT-VALID     VALUE 'Y'.
 
        PROCEDURE DIVISION.
       *================================================================
        0000-MAIN.
       *================================================================
-           PERFORM 1000-VALIDATE-INPUT
-           IF WS-RETURN-CODE = 0
-               PERFORM 2000-CALC-INTEREST
-               PERFORM 2100-APPLY-BASEL-CAP
-               PERFORM 2200-CALC-LTV-RATIO
-               PERFORM 3000-CHECK-CREDIT-RISK
-               PERFORM 3100-APPLY-RISK-WEIGHTS
-               PERFORM 4000-GENERATE-IFRS-REPORT
-               PERFORM 5000-GDPR-DATA-CHECK
-               PERFORM 6000-SETTLEMENT-CALL
-               PERFORM 7000-AUDIT-LOG
-           END-IF
+      * Opens the daily loan file and audit trail, then drives the
+      * full validation/regulatory chain once per LOAN-RECORD until
+      * the loan file is exhausted.
+           PERFORM 0100-OPEN-FILES
+               THRU 0100-OPEN-FILES-EXIT
+           PERFORM 0200-READ-LOAN-RECORD
+               THRU 0200-READ-LOAN-RECORD-EXIT
+           PERFORM 1500-PROCESS-LOAN-RECORD
+               THRU 1500-PROCESS-LOAN-RECORD-EXIT
+               UNTIL WS-END-OF-FILE
+           PERFORM 9100-CAPITAL-SUMMARY
+               THRU 9100-CAPITAL-SUMMARY-EXIT
            PERFORM 9000-END-PROGRAM
            STOP RUN.
 
+      *================================================================
+       0100-OPEN-FILES.
+      *================================================================
+           OPEN INPUT LOAN-FILE
+           MOVE WS-FILE-STATUS       TO WS-CHECK-STATUS-CODE
+           MOVE 'OPEN LOAN-FILE'     TO WS-CHECK-STATUS-OPER
+           PERFORM 9500-CHECK-FILE-STATUS
+               THRU 9500-CHECK-FILE-STATUS-EXIT
+
+           OPEN OUTPUT AUDIT-FILE
+           MOVE WS-AUDIT-STATUS      TO WS-CHECK-STATUS-CODE
+           MOVE 'OPEN AUDIT-FILE'    TO WS-CHECK-STATUS-OPER
+           PERFORM 9500-CHECK-FILE-STATUS
+               THRU 9500-CHECK-FILE-STATUS-EXIT
+
+           OPEN OUTPUT AMORT-FILE
+           MOVE WS-AMORT-STATUS      TO WS-CHECK-STATUS-CODE
+           MOVE 'OPEN AMORT-FILE'    TO WS-CHECK-STATUS-OPER
+           PERFORM 9500-CHECK-FILE-STATUS
+               THRU 9500-CHECK-FILE-STATUS-EXIT
+
+           OPEN I-O STAGE-HISTORY
+           MOVE WS-STAGE-STATUS      TO WS-CHECK-STATUS-CODE
+           MOVE 'OPEN STAGE-HISTORY' TO WS-CHECK-STATUS-OPER
+           PERFORM 9500-CHECK-FILE-STATUS
+               THRU 9500-CHECK-FILE-STATUS-EXIT
+
+           OPEN INPUT ACCOUNT-FILE
+           MOVE WS-ACCOUNT-STATUS    TO WS-CHECK-STATUS-CODE
+           MOVE 'OPEN ACCOUNT-FILE'  TO WS-CHECK-STATUS-OPER
+           PERFORM 9500-CHECK-FILE-STATUS
+               THRU 9500-CHECK-FILE-STATUS-EXIT
+
+           PERFORM 0150-CHECK-RESTART
+               THRU 0150-CHECK-RESTART-EXIT.
+
+       0100-OPEN-FILES-EXIT.
+           EXIT.
+
+      *================================================================
+       0150-CHECK-RESTART.
+      *================================================================
+      * Looks for a RESTART parameter on the command line. When found,
+      * reads RESTART-FILE for the last checkpoint written by a prior
+      * (interrupted) run of this batch, and arms the skip-ahead logic
+      * so 1500-PROCESS-LOAN-RECORD bypasses records already processed
+      * before that checkpoint. RESTART-FILE is then reopened so new
+      * checkpoints can be appended (or started fresh, on a normal run)
+      * as this run progresses.
+           ACCEPT WS-RESTART-PARM FROM COMMAND-LINE
+           IF WS-RESTART-PARM = 'RESTART'
+               MOVE 'Y' TO WS-RESTART-MODE
+           END-IF
+
+           IF WS-IS-RESTART
+               OPEN INPUT RESTART-FILE
+               IF WS-RESTART-STATUS = '00'
+                   PERFORM 0160-READ-LAST-CHECKPOINT
+                       THRU 0160-READ-LAST-CHECKPOINT-EXIT
+                       UNTIL WS-RESTART-EOF
+                   CLOSE RESTART-FILE
+               ELSE
+                   DISPLAY 'LOAN-CALC: NO PRIOR CHECKPOINT FOUND - '
+                       'STARTING FROM TOP OF LOAN-FILE'
+               END-IF
+           END-IF
+
+           IF WS-CHECKPOINT-CUSTOMER-ID NOT = SPACES
+               MOVE 'Y' TO WS-SKIP-SWITCH
+           END-IF
+
+           IF WS-IS-RESTART AND WS-RESTART-STATUS = '00'
+               OPEN EXTEND RESTART-FILE
+           ELSE
+               OPEN OUTPUT RESTART-FILE
+           END-IF
+           MOVE WS-RESTART-STATUS      TO WS-CHECK-STATUS-CODE
+           MOVE 'OPEN RESTART-FILE'    TO WS-CHECK-STATUS-OPER
+           PERFORM 9500-CHECK-FILE-STATUS
+               THRU 9500-CHECK-FILE-STATUS-EXIT.
+
+       0150-CHECK-RESTART-EXIT.
+           EXIT.
+
+      *================================================================
+       0160-READ-LAST-CHECKPOINT.
+      *================================================================
+           READ RESTART-FILE
+               AT END
+                   MOVE 'Y' TO WS-RESTART-EOF-SWITCH
+               NOT AT END
+                   MOVE RS-LAST-CUSTOMER-ID TO WS-CHECKPOINT-CUSTOMER-ID
+           END-READ.
+
+       0160-READ-LAST-CHECKPOINT-EXIT.
+           EXIT.
+
+      *================================================================
+       0200-READ-LOAN-RECORD.
+      *================================================================
+      * On a restarted run, hitting AT END while still skipping ahead
+      * to the checkpoint means WS-CHECKPOINT-CUSTOMER-ID never
+      * matched a record in this pass of LOAN-FILE (a stale or
+      * corrupted RESTART-FILE, reordered input, or a checkpointed
+      * customer whose record is gone) -- every record in the file was
+      * skipped and nothing in this run was validated, settled, or
+      * audited. That must not end the job clean.
+           READ LOAN-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+                   IF WS-SKIPPING-TO-CHECKPOINT
+                       DISPLAY 'LOAN-CALC: RESTART CHECKPOINT '
+                           WS-CHECKPOINT-CUSTOMER-ID
+                           ' NEVER MATCHED A LOAN-FILE RECORD - '
+                           'ENTIRE RUN SKIPPED'
+                       MOVE 8001 TO WS-RETURN-CODE
+                       PERFORM 9400-TRACK-BATCH-RETURN-CODE
+                   END-IF
+               NOT AT END
+                   ADD 1 TO WS-RECORD-COUNT
+           END-READ.
+
+       0200-READ-LOAN-RECORD-EXIT.
+           EXIT.
+
+      *================================================================
+       1500-PROCESS-LOAN-RECORD.
+      *================================================================
+      * Runs the full validation/regulatory chain against the LOAN-
+      * RECORD currently in the FD buffer, then advances to the next
+      * record so the batch can work through the whole LOAN-FILE.
+      * On a restarted run, records up to and including the last
+      * checkpointed customer are skipped rather than reprocessed.
+           IF WS-SKIPPING-TO-CHECKPOINT
+               IF LR-CUSTOMER-ID = WS-CHECKPOINT-CUSTOMER-ID
+                   MOVE 'N' TO WS-SKIP-SWITCH
+               END-IF
+           ELSE
+               PERFORM 1000-VALIDATE-INPUT
+               IF WS-RETURN-CODE = 0
+                   PERFORM 1700-LOOKUP-FX-RATE
+                       THRU 1700-LOOKUP-FX-RATE-EXIT
+                   PERFORM 2000-CALC-INTEREST
+                   PERFORM 2050-GENERATE-AMORT-SCHEDULE
+                   PERFORM 2100-APPLY-BASEL-CAP
+                   PERFORM 2200-CALC-LTV-RATIO
+                   PERFORM 3000-CHECK-CREDIT-RISK
+                   PERFORM 3200-CHECK-STAGE-MIGRATION
+                   PERFORM 3100-APPLY-RISK-WEIGHTS
+                   PERFORM 4000-GENERATE-IFRS-REPORT
+                   PERFORM 5000-GDPR-DATA-CHECK
+                   PERFORM 5500-VALIDATE-ACCOUNT
+                       THRU 5500-VALIDATE-ACCOUNT-EXIT
+                   IF WS-ACCOUNT-VALID
+                       PERFORM 6000-SETTLEMENT-CALL
+                   END-IF
+                   PERFORM 7000-AUDIT-LOG
+               END-IF
+               PERFORM 2900-WRITE-CHECKPOINT
+                   THRU 2900-WRITE-CHECKPOINT-EXIT
+           END-IF
+           PERFORM 0200-READ-LOAN-RECORD
+               THRU 0200-READ-LOAN-RECORD-EXIT.
+
+       1500-PROCESS-LOAN-RECORD-EXIT.
+           EXIT.
+
       *================================================================
        1000-VALIDATE-INPUT.
       *================================================================
@@ -146,17 +509,26 @@
            MOVE LR-LOAN-AMOUNT  TO WS-PRINCIPAL
            MOVE LR-INTEREST-RATE TO WS-INTEREST-RATE
            MOVE LR-LOAN-TERM-MONTHS TO WS-LOAN-TERM
+           MOVE LR-PROPERTY-VALUE TO WS-PROPERTY-VALUE
+           MOVE LR-CAPITAL-AVAIL TO WS-CAPITAL-AVAIL
+           MOVE LR-CUSTOMER-DOB TO WS-CUSTOMER-DOB-N
+           MOVE LR-LOAN-TYPE    TO WS-LOAN-TYPE
+           MOVE LR-CURRENCY     TO WS-LOAN-CURRENCY
+           MOVE LR-SWIFT-CODE   TO WS-SWIFT-CODE
 
            IF WS-PRINCIPAL <= ZEROS
                MOVE 'INVALID PRINCIPAL AMOUNT' TO WS-ERROR-MSG
                MOVE 1001 TO WS-RETURN-CODE
+               PERFORM 9400-TRACK-BATCH-RETURN-CODE
                GO TO 1000-VALIDATE-EXIT
            END-IF
 
            IF WS-INTEREST-RATE <= ZEROS
            OR WS-INTEREST-RATE > 50.00
-               MOVE 'INTEREST RATE OUT OF REGULATORY BOUNDS' TO WS-ERROR-MSG
+               MOVE 'INTEREST RATE OUT OF REGULATORY BOUNDS'
+                   TO WS-ERROR-MSG
                MOVE 1002 TO WS-RETURN-CODE
+               PERFORM 9400-TRACK-BATCH-RETURN-CODE
                GO TO 1000-VALIDATE-EXIT
            END-IF
 
@@ -165,6 +537,7 @@
                MOVE 'LOAN TERM EXCEEDS MAXIMUM REGULATORY LIMIT'
                    TO WS-ERROR-MSG
                MOVE 1003 TO WS-RETURN-CODE
+               PERFORM 9400-TRACK-BATCH-RETURN-CODE
                GO TO 1000-VALIDATE-EXIT
            END-IF
 
@@ -173,6 +546,37 @@
        1000-VALIDATE-EXIT.
            EXIT.
 
+      *================================================================
+       1700-LOOKUP-FX-RATE.
+      *================================================================
+      * Looks WS-LOAN-CURRENCY up in FX-RATE-TABLE ahead of the
+      * interest calculation and the settlement call, so every money
+      * amount computed for this loan from here on can be converted to
+      * WS-REPORTING-CURRENCY. An unrecognized/blank currency degrades
+      * safely to a 1:1 rate rather than rejecting the loan.
+           MOVE 1   TO FX-IDX
+           MOVE 'N' TO WS-FX-FOUND-SWITCH
+           MOVE 1.00000 TO WS-FX-RATE
+
+           PERFORM 1710-SEARCH-FX-TABLE
+               THRU 1710-SEARCH-FX-TABLE-EXIT
+               VARYING FX-IDX FROM 1 BY 1
+               UNTIL FX-IDX > 5 OR WS-FX-FOUND.
+
+       1700-LOOKUP-FX-RATE-EXIT.
+           EXIT.
+
+      *================================================================
+       1710-SEARCH-FX-TABLE.
+      *================================================================
+           IF FX-CURRENCY-CODE (FX-IDX) = WS-LOAN-CURRENCY
+               MOVE FX-RATE-TO-RPT (FX-IDX) TO WS-FX-RATE
+               MOVE 'Y' TO WS-FX-FOUND-SWITCH
+           END-IF.
+
+       1710-SEARCH-FX-TABLE-EXIT.
+           EXIT.
+
       *================================================================
        2000-CALC-INTEREST.
       *================================================================
@@ -191,7 +595,73 @@
                WS-MONTHLY-PAYMENT * WS-LOAN-TERM
 
            COMPUTE WS-TOTAL-INTEREST =
-               WS-TOTAL-REPAYMENT - WS-PRINCIPAL.
+               WS-TOTAL-REPAYMENT - WS-PRINCIPAL
+
+           COMPUTE WS-PRINCIPAL-RPT ROUNDED =
+               WS-PRINCIPAL * WS-FX-RATE
+           COMPUTE WS-MONTHLY-PAYMENT-RPT ROUNDED =
+               WS-MONTHLY-PAYMENT * WS-FX-RATE.
+
+      *================================================================
+       2050-GENERATE-AMORT-SCHEDULE.
+      *================================================================
+      * Writes one AMORT-FILE line per month of WS-LOAN-TERM so
+      * collections/customer service can see beginning balance,
+      * interest portion, principal portion and ending balance for
+      * any month of this customer's loan without recomputing by hand.
+           MOVE WS-PRINCIPAL TO WS-AMORT-BALANCE
+           PERFORM 2060-WRITE-AMORT-MONTH
+               THRU 2060-WRITE-AMORT-MONTH-EXIT
+               VARYING WS-AMORT-MONTH FROM 1 BY 1
+               UNTIL WS-AMORT-MONTH > WS-LOAN-TERM.
+
+       2060-WRITE-AMORT-MONTH.
+           COMPUTE WS-AMORT-INTEREST ROUNDED =
+               WS-AMORT-BALANCE * WS-MONTHLY-RATE
+           COMPUTE WS-AMORT-PRINCIPAL ROUNDED =
+               WS-MONTHLY-PAYMENT - WS-AMORT-INTEREST
+
+           MOVE WS-CUSTOMER-ID      TO AMORT-CUSTOMER-ID
+           MOVE WS-AMORT-MONTH      TO AMORT-MONTH-NUM
+           MOVE WS-AMORT-BALANCE    TO AMORT-BEGIN-BALANCE
+           MOVE WS-AMORT-INTEREST   TO AMORT-INTEREST-PORTION
+           MOVE WS-AMORT-PRINCIPAL  TO AMORT-PRINCIPAL-PORTION
+
+           COMPUTE WS-AMORT-BALANCE =
+               WS-AMORT-BALANCE - WS-AMORT-PRINCIPAL
+           MOVE WS-AMORT-BALANCE    TO AMORT-END-BALANCE
+
+           WRITE AMORT-RECORD
+           MOVE WS-AMORT-STATUS      TO WS-CHECK-STATUS-CODE
+           MOVE 'WRITE AMORT RECORD'  TO WS-CHECK-STATUS-OPER
+           PERFORM 9500-CHECK-FILE-STATUS
+               THRU 9500-CHECK-FILE-STATUS-EXIT.
+
+       2060-WRITE-AMORT-MONTH-EXIT.
+           EXIT.
+
+      *================================================================
+       2900-WRITE-CHECKPOINT.
+      *================================================================
+      * Every WS-CHECKPOINT-INTERVAL records, records the customer just
+      * completed on RESTART-FILE so a rerun after an abend or outage
+      * can resume from here instead of reprocessing the whole batch.
+           DIVIDE WS-RECORD-COUNT BY WS-CHECKPOINT-INTERVAL
+               GIVING WS-CHECKPOINT-QUOTIENT
+               REMAINDER WS-CHECKPOINT-REMAINDER
+
+           IF WS-CHECKPOINT-REMAINDER = ZEROS
+               MOVE WS-CUSTOMER-ID   TO RS-LAST-CUSTOMER-ID
+               MOVE WS-RECORD-COUNT  TO RS-RECORD-COUNT
+               WRITE RESTART-RECORD
+               MOVE WS-RESTART-STATUS     TO WS-CHECK-STATUS-CODE
+               MOVE 'WRITE RESTART-FILE'  TO WS-CHECK-STATUS-OPER
+               PERFORM 9500-CHECK-FILE-STATUS
+                   THRU 9500-CHECK-FILE-STATUS-EXIT
+           END-IF.
+
+       2900-WRITE-CHECKPOINT-EXIT.
+           EXIT.
 
       *================================================================
        2100-APPLY-BASEL-CAP.
@@ -210,9 +680,13 @@
                MOVE 'BASEL IV CAPITAL ADEQUACY BREACH - LOAN BLOCKED'
                    TO WS-ERROR-MSG
                MOVE 2101 TO WS-RETURN-CODE
+               PERFORM 9400-TRACK-BATCH-RETURN-CODE
            ELSE
                MOVE 'Y' TO WS-BASEL-PASS
-           END-IF.
+           END-IF
+
+           ADD WS-CAPITAL-REQUIRED TO WS-PORT-CAPITAL-REQUIRED
+           ADD WS-CAPITAL-AVAIL    TO WS-PORT-CAPITAL-AVAIL.
 
       *================================================================
        2200-CALC-LTV-RATIO.
@@ -227,6 +701,7 @@
                    MOVE 'LTV RATIO EXCEEDS REGULATORY MAXIMUM 85%'
                        TO WS-ERROR-MSG
                    MOVE 2201 TO WS-RETURN-CODE
+                   PERFORM 9400-TRACK-BATCH-RETURN-CODE
                END-IF
            END-IF.
 
@@ -252,7 +727,51 @@
                    MOVE 3 TO WS-CREDIT-STAGE
                    MOVE 3 TO WS-IFRS-STAGE
                    MOVE WS-PRINCIPAL TO WS-ECL-AMOUNT
-           END-EVALUATE.
+           END-EVALUATE
+
+           COMPUTE WS-ECL-AMOUNT-RPT ROUNDED =
+               WS-ECL-AMOUNT * WS-FX-RATE.
+
+      *================================================================
+       3200-CHECK-STAGE-MIGRATION.
+      *================================================================
+      * Looks up the IFRS 9 stage this customer was in last period and
+      * flags a migration when it differs from the stage just computed
+      * in 3000-CHECK-CREDIT-RISK, then records this period's stage for
+      * next time. Required IFRS 9 stage-movement disclosure.
+           MOVE FUNCTION CURRENT-DATE (1:6) TO WS-CURRENT-PERIOD
+           MOVE 'N' TO WS-STAGE-ON-FILE
+           MOVE 'N' TO WS-STAGE-MIGRATED
+           MOVE ZEROS TO WS-PRIOR-STAGE
+
+           MOVE WS-CUSTOMER-ID TO SH-CUSTOMER-ID
+           READ STAGE-HISTORY
+               INVALID KEY
+                   MOVE 'N' TO WS-STAGE-ON-FILE
+               NOT INVALID KEY
+                   MOVE 'Y' TO WS-STAGE-ON-FILE
+                   MOVE SH-STAGE TO WS-PRIOR-STAGE
+           END-READ
+
+           IF WS-STAGE-FOUND
+               IF WS-PRIOR-STAGE NOT = WS-CREDIT-STAGE
+                   MOVE 'Y' TO WS-STAGE-MIGRATED
+               END-IF
+           END-IF
+
+           MOVE WS-CUSTOMER-ID  TO SH-CUSTOMER-ID
+           MOVE WS-CURRENT-PERIOD TO SH-PERIOD
+           MOVE WS-CREDIT-STAGE TO SH-STAGE
+
+           IF WS-STAGE-FOUND
+               REWRITE STAGE-HISTORY-RECORD
+           ELSE
+               WRITE STAGE-HISTORY-RECORD
+           END-IF
+           MOVE WS-STAGE-STATUS      TO WS-CHECK-STATUS-CODE
+           MOVE 'WRITE STAGE-HISTORY' TO WS-CHECK-STATUS-OPER
+           PERFORM 9500-CHECK-FILE-STATUS
+               THRU 9500-CHECK-FILE-STATUS-EXIT.
 
       *================================================================
        3100-APPLY-RISK-WEIGHTS.
@@ -271,7 +790,11 @@
            END-EVALUATE
 
            COMPUTE WS-CAPITA-ADJUSTED =
-               WS-PRINCIPAL * WS-RISK-WEIGHT * BASEL-CAP-RATIO.
+               WS-PRINCIPAL * WS-RISK-WEIGHT * BASEL-CAP-RATIO
+
+           COMPUTE WS-RWA-THIS-LOAN =
+               WS-PRINCIPAL * WS-RISK-WEIGHT
+           ADD WS-RWA-THIS-LOAN TO WS-PORT-RWA.
 
       *================================================================
        4000-GENERATE-IFRS-REPORT.
@@ -280,18 +803,40 @@
       * Writes ECL staging report required by IFRS 9 standard
            MOVE 'Y' TO WS-IFRS-REPORT-FLAG
            MOVE FUNCTION CURRENT-DATE (1:10) TO WS-REPORT-DATE
+           MOVE WS-IFRS-STAGE      TO WS-IFRS-STAGE-D
+           MOVE WS-ECL-AMOUNT-RPT  TO WS-ECL-AMOUNT-ED
 
            STRING 'IFRS9 REPORT | LOAN:' DELIMITED SIZE
                   WS-CUSTOMER-ID         DELIMITED SIZE
                   ' | STAGE:' DELIMITED SIZE
-                  WS-IFRS-STAGE          DELIMITED SIZE
+                  WS-IFRS-STAGE-D        DELIMITED SIZE
                   ' | ECL:' DELIMITED SIZE
-                  WS-ECL-AMOUNT          DELIMITED SIZE
+                  WS-ECL-AMOUNT-ED       DELIMITED SIZE
+                  ' ' WS-REPORTING-CURRENCY DELIMITED SIZE
                   ' | DATE:' DELIMITED SIZE
                   WS-REPORT-DATE         DELIMITED SIZE
+                  ' | MIGRATED:' DELIMITED SIZE
+                  WS-STAGE-MIGRATED      DELIMITED SIZE
                INTO WS-REPORT-LINE
 
-           WRITE AUDIT-RECORD FROM WS-REPORT-LINE.
+           WRITE AUDIT-RECORD FROM WS-REPORT-LINE
+           MOVE WS-AUDIT-STATUS      TO WS-CHECK-STATUS-CODE
+           MOVE 'WRITE IFRS9 REPORT LINE' TO WS-CHECK-STATUS-OPER
+           PERFORM 9500-CHECK-FILE-STATUS
+               THRU 9500-CHECK-FILE-STATUS-EXIT.
+
+      *================================================================
+       4900-CALC-DATA-AGE-DAYS.
+      *================================================================
+      * Derives how long the customer's PII (date of birth) has been
+      * held on file, in days, for the GDPR 7-year retention check.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WS-TODAY-DATE-N
+           COMPUTE WS-DOB-INTEGER =
+               FUNCTION INTEGER-OF-DATE (WS-CUSTOMER-DOB-N)
+           COMPUTE WS-TODAY-INTEGER =
+               FUNCTION INTEGER-OF-DATE (WS-TODAY-DATE-N)
+           COMPUTE WS-DATA-AGE-DAYS =
+               WS-TODAY-INTEGER - WS-DOB-INTEGER.
 
       *================================================================
        5000-GDPR-DATA-CHECK.
@@ -299,44 +844,205 @@
       * GDPR Data Retention Compliance Check
       * Maximum retention period is 2557 days (7 years) per GDPR Article 5
       * Data exceeding this limit must be flagged for erasure
+           PERFORM 4900-CALC-DATA-AGE-DAYS
+
            IF WS-DATA-AGE-DAYS > GDPR-RETENTION-DAYS
                MOVE 'N' TO WS-GDPR-COMPLIANT
                MOVE 'GDPR ALERT: DATA EXCEEDS 7-YEAR RETENTION LIMIT'
                    TO WS-ERROR-MSG
                MOVE 5001 TO WS-RETURN-CODE
+               PERFORM 9400-TRACK-BATCH-RETURN-CODE
            ELSE
                MOVE 'Y' TO WS-GDPR-COMPLIANT
            END-IF.
 
+      *================================================================
+       5500-VALIDATE-ACCOUNT.
+      *================================================================
+      * Cross-checks this loan's customer against the account master
+      * before a settlement is allowed to go out. A missing, frozen,
+      * or closed account refuses settlement with its own distinct
+      * return code rather than falling through to SETTLE-SYS.
+           MOVE 'Y' TO WS-ACCOUNT-VALID-SWITCH
+
+           PERFORM 5510-FIND-ACCOUNT-RECORD
+               THRU 5510-FIND-ACCOUNT-RECORD-EXIT
+
+           IF NOT WS-ACCOUNT-FOUND
+               MOVE 'N' TO WS-ACCOUNT-VALID-SWITCH
+               MOVE 'NO ACCOUNT ON FILE FOR SETTLEMENT'
+                   TO WS-ERROR-MSG
+               MOVE 5501 TO WS-RETURN-CODE
+               MOVE 'NOT-FOUND' TO WS-SETTLEMENT-STATUS
+               PERFORM 9400-TRACK-BATCH-RETURN-CODE
+           ELSE
+               IF ACC-CLOSED
+                   MOVE 'N' TO WS-ACCOUNT-VALID-SWITCH
+                   MOVE 'ACCOUNT CLOSED - SETTLEMENT REFUSED'
+                       TO WS-ERROR-MSG
+                   MOVE 5502 TO WS-RETURN-CODE
+                   MOVE 'CLOSED' TO WS-SETTLEMENT-STATUS
+                   PERFORM 9400-TRACK-BATCH-RETURN-CODE
+               ELSE
+                   IF ACC-FROZEN
+                       MOVE 'N' TO WS-ACCOUNT-VALID-SWITCH
+                       MOVE 'ACCOUNT FROZEN - SETTLEMENT REFUSED'
+                           TO WS-ERROR-MSG
+                       MOVE 5503 TO WS-RETURN-CODE
+                       MOVE 'FROZEN' TO WS-SETTLEMENT-STATUS
+                       PERFORM 9400-TRACK-BATCH-RETURN-CODE
+                   END-IF
+               END-IF
+           END-IF.
+
+       5500-VALIDATE-ACCOUNT-EXIT.
+           EXIT.
+
+      *================================================================
+       5510-FIND-ACCOUNT-RECORD.
+      *================================================================
+      * ACCOUNT-FILE has no key, so the account master is matched by a
+      * fresh top-to-bottom scan for each loan, the same technique used
+      * for GDPR-PURGE's erasure-request queue and ACCOUNT-MAINT's
+      * freeze/close/balance-adjust lookups.
+           MOVE 'N' TO WS-ACCOUNT-EOF-SWITCH
+           MOVE 'N' TO WS-ACCOUNT-FOUND-SWITCH
+
+           CLOSE ACCOUNT-FILE
+           OPEN INPUT ACCOUNT-FILE
+           MOVE WS-ACCOUNT-STATUS     TO WS-CHECK-STATUS-CODE
+           MOVE 'REOPEN ACCOUNT-FILE' TO WS-CHECK-STATUS-OPER
+           PERFORM 9500-CHECK-FILE-STATUS
+               THRU 9500-CHECK-FILE-STATUS-EXIT
+
+           PERFORM 5520-SCAN-FOR-ACCOUNT
+               THRU 5520-SCAN-FOR-ACCOUNT-EXIT
+               UNTIL WS-ACCOUNT-EOF OR WS-ACCOUNT-FOUND.
+
+       5510-FIND-ACCOUNT-RECORD-EXIT.
+           EXIT.
+
+      *================================================================
+       5520-SCAN-FOR-ACCOUNT.
+      *================================================================
+           READ ACCOUNT-FILE
+               AT END
+                   MOVE 'Y' TO WS-ACCOUNT-EOF-SWITCH
+               NOT AT END
+                   IF ACC-NUMBER = WS-CUSTOMER-ID
+                       MOVE 'Y' TO WS-ACCOUNT-FOUND-SWITCH
+                   END-IF
+           END-READ.
+
+       5520-SCAN-FOR-ACCOUNT-EXIT.
+           EXIT.
+
       *================================================================
        6000-SETTLEMENT-CALL.
       *================================================================
       * Calls external settlement system for loan disbursement processing
-      * SETTLE-SYS handles actual fund transfer and confirmation
+      * SETTLE-SYS handles actual fund transfer and confirmation, and
+      * reports back the real settlement status (CONFIRMED/NEXT-DAY/
+      * REJECTED) in WS-SETTLEMENT-STATUS, not just a pass/fail code.
+      * Amounts are passed in WS-REPORTING-CURRENCY (converted by
+      * 2000-CALC-INTEREST using the FX-RATE-TABLE lookup done earlier
+      * in 1500-PROCESS-LOAN-RECORD) since settlement is cleared in the
+      * reporting currency regardless of the loan's own currency.
            CALL 'SETTLE-SYS' USING
                WS-CUSTOMER-ID
-               WS-PRINCIPAL
-               WS-MONTHLY-PAYMENT
-               WS-RETURN-CODE.
+               WS-SWIFT-CODE
+               WS-PRINCIPAL-RPT
+               WS-MONTHLY-PAYMENT-RPT
+               WS-RETURN-CODE
+               WS-SETTLEMENT-STATUS
+
+           IF WS-RETURN-CODE NOT = ZEROS
+               DISPLAY 'LOAN-CALC: SETTLEMENT NOT CONFIRMED FOR '
+                   WS-CUSTOMER-ID ' - STATUS=' WS-SETTLEMENT-STATUS
+                   ' RC=' WS-RETURN-CODE
+               PERFORM 9400-TRACK-BATCH-RETURN-CODE
+           END-IF.
 
       *================================================================
        7000-AUDIT-LOG.
       *================================================================
       * Writes comprehensive audit trail for regulatory compliance
       * Required by GDPR, Basel IV, and internal risk controls
+           MOVE WS-PRINCIPAL-RPT TO WS-PRINCIPAL-ED
+           MOVE WS-INTEREST-RATE TO WS-INTEREST-RATE-ED
+
            STRING 'AUDIT | CUST:' DELIMITED SIZE
                   WS-CUSTOMER-ID  DELIMITED SIZE
                   ' | LOAN:' DELIMITED SIZE
-                  WS-PRINCIPAL    DELIMITED SIZE
+                  WS-PRINCIPAL-ED DELIMITED SIZE
+                  ' ' WS-REPORTING-CURRENCY DELIMITED SIZE
                   ' | RATE:' DELIMITED SIZE
-                  WS-INTEREST-RATE DELIMITED SIZE
+                  WS-INTEREST-RATE-ED DELIMITED SIZE
                   ' | CAP-OK:' DELIMITED SIZE
                   WS-BASEL-PASS  DELIMITED SIZE
                   ' | GDPR:' DELIMITED SIZE
                   WS-GDPR-COMPLIANT DELIMITED SIZE
+                  ' | SETTLEMENT:' DELIMITED SIZE
+                  WS-SETTLEMENT-STATUS DELIMITED SIZE
                INTO AUDIT-RECORD
 
-           WRITE AUDIT-RECORD.
+           WRITE AUDIT-RECORD
+           MOVE WS-AUDIT-STATUS      TO WS-CHECK-STATUS-CODE
+           MOVE 'WRITE AUDIT RECORD'  TO WS-CHECK-STATUS-OPER
+           PERFORM 9500-CHECK-FILE-STATUS
+               THRU 9500-CHECK-FILE-STATUS-EXIT.
+
+      *================================================================
+       9100-CAPITAL-SUMMARY.
+      *================================================================
+      * Rolls up the per-loan Basel IV figures accumulated while the
+      * batch ran into a single portfolio-level capital adequacy line.
+      * Regulators want the aggregate ratio, not one pass/fail per loan.
+           IF WS-PORT-RWA > ZEROS
+               COMPUTE WS-PORT-CAPITAL-RATIO ROUNDED =
+                   WS-PORT-CAPITAL-AVAIL / WS-PORT-RWA
+           END-IF
+
+           IF WS-PORT-CAPITAL-RATIO < BASEL-CAP-RATIO
+               MOVE 'N' TO WS-PORT-BASEL-PASS
+           ELSE
+               MOVE 'Y' TO WS-PORT-BASEL-PASS
+           END-IF
+
+           MOVE WS-PORT-CAPITAL-RATIO TO WS-PORT-RATIO-D
+           MOVE WS-RECORD-COUNT       TO WS-RECORD-COUNT-D
+
+           STRING 'PORTFOLIO BASEL IV SUMMARY | LOANS:' DELIMITED SIZE
+                  WS-RECORD-COUNT-D        DELIMITED SIZE
+                  ' | CAP-RATIO:' DELIMITED SIZE
+                  WS-PORT-RATIO-D          DELIMITED SIZE
+                  ' | PASS:' DELIMITED SIZE
+                  WS-PORT-BASEL-PASS       DELIMITED SIZE
+               INTO WS-REPORT-LINE
+
+           WRITE AUDIT-RECORD FROM WS-REPORT-LINE
+           MOVE WS-AUDIT-STATUS      TO WS-CHECK-STATUS-CODE
+           MOVE 'WRITE CAPITAL SUMMARY' TO WS-CHECK-STATUS-OPER
+           PERFORM 9500-CHECK-FILE-STATUS
+               THRU 9500-CHECK-FILE-STATUS-EXIT.
+
+       9100-CAPITAL-SUMMARY-EXIT.
+           EXIT.
+
+      *================================================================
+       9400-TRACK-BATCH-RETURN-CODE.
+      *================================================================
+      * Remembers the worst (highest) non-zero WS-RETURN-CODE seen by
+      * any loan in this run, regardless of how many later loans (or
+      * later checks against the same loan, e.g. a confirmed
+      * settlement following an earlier Basel/LTV/GDPR breach) go on to
+      * reset WS-RETURN-CODE back to zero. 9000-END-PROGRAM reports
+      * this batch-level value, not the last thing WS-RETURN-CODE
+      * happened to hold, so the job step's RETURN-CODE reflects the
+      * whole batch.
+           IF WS-RETURN-CODE > WS-BATCH-RETURN-CODE
+               MOVE WS-RETURN-CODE TO WS-BATCH-RETURN-CODE
+           END-IF.
 
       *================================================================
        9000-END-PROGRAM.
@@ -344,4 +1050,33 @@
       * Program cleanup and termination
            CLOSE LOAN-FILE
            CLOSE AUDIT-FILE
-           MOVE WS-RETURN-CODE TO RETURN-CODE.
+           CLOSE AMORT-FILE
+           CLOSE STAGE-HISTORY
+           CLOSE RESTART-FILE
+           CLOSE ACCOUNT-FILE
+           MOVE WS-BATCH-RETURN-CODE TO RETURN-CODE.
+
+      *================================================================
+       9500-CHECK-FILE-STATUS.
+      *================================================================
+      * Generic file-status guard performed after every OPEN and every
+      * WRITE to LOAN-FILE/AUDIT-FILE. Any status other than '00' means
+      * we cannot trust the audit trail or the loan file any further,
+      * so the run is aborted rather than continuing silently.
+           IF WS-CHECK-STATUS-CODE NOT = '00'
+               DISPLAY 'LOAN-CALC: I/O ERROR DURING '
+                   WS-CHECK-STATUS-OPER
+                   ' - FILE STATUS=' WS-CHECK-STATUS-CODE
+               MOVE 9999 TO WS-RETURN-CODE
+               MOVE WS-RETURN-CODE TO RETURN-CODE
+               CLOSE LOAN-FILE
+               CLOSE AUDIT-FILE
+               CLOSE AMORT-FILE
+               CLOSE STAGE-HISTORY
+               CLOSE RESTART-FILE
+               CLOSE ACCOUNT-FILE
+               STOP RUN
+           END-IF.
+
+       9500-CHECK-FILE-STATUS-EXIT.
+           EXIT.
