@@ -1,47 +1,241 @@
+      *================================================================
+      * PROGRAM-ID: SETTLE-SYS
+      * PURPOSE:    Settlement calculation and confirmation subprogram.
+      *             Called by LOAN-CALC via CALL 'SETTLE-SYS' once per
+      *             loan to price and confirm the disbursement
+      *             settlement, and to post the result to SETTLE-LEDGER.
+      * AUTHOR:     VAULT DEMO
+      * DATE:       2024-01-01
+      *================================================================
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SETTLE-SYS.
-* Called by LOAN-CALC via CALL 'SETTLE-SYS'
-* Tests: DEPENDS_ON relationship in Neo4j
-*        Cross-program compliance map linking
+       AUTHOR. VAULT-DEMO-SYSTEM.
+       DATE-WRITTEN. 2024-01-01.
+       DATE-COMPILED. 2024-01-01.
 
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-MAINFRAME.
+       OBJECT-COMPUTER. IBM-MAINFRAME.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SETTLE-LEDGER
+               ASSIGN TO SETTLEDG
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-LEDGER-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  SETTLE-LEDGER
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 60 CHARACTERS.
+       01  SETTLE-LEDGER-RECORD.
+           05  SL-CUSTOMER-ID          PIC X(10).
+           05  SL-SWIFT-CODE           PIC X(11).
+           05  SL-GROSS-AMOUNT         PIC 9(12)V99 COMP-3.
+           05  SL-SETTLEMENT-FEE       PIC 9(9)V99  COMP-3.
+           05  SL-NET-AMOUNT           PIC 9(12)V99 COMP-3.
+           05  SL-SETTLEMENT-STATUS    PIC X(10).
+           05  SL-SETTLEMENT-TIME      PIC 9(6).
+           05  FILLER                 PIC X(1).
+
        WORKING-STORAGE SECTION.
-       01 SETTLEMENT-AMOUNT     PIC 9(12)V99 COMP-3.
-       01 SWIFT-CODE            PIC X(11).
-       01 SETTLEMENT-STATUS     PIC X(10).
-       01 CURRENT-TIME          PIC 9(6).
-       01 CLS-CUTOFF-TIME       PIC 9(6) VALUE 170000.
-*                        ^^^ 17:00:00 — regulatory settlement cutoff
-       01 GROSS-AMOUNT          PIC 9(12)V99 COMP-3 VALUE 1000.00.
-       01 SETTLEMENT-FEE        PIC 9(05)V99 COMP-3 VALUE 25.50.
-
-       PROCEDURE DIVISION.
+
+      *----------------------------------------------------------------
+      * SETTLEMENT FEE SCHEDULE
+      * Flat fee plus a basis-point tier that scales down as the
+      * settlement amount grows, per the settlement desk's published
+      * fee card.
+      *----------------------------------------------------------------
+       01  WS-FEE-SCHEDULE.
+           05  WS-FLAT-FEE          PIC 9(5)V99   COMP-3 VALUE 25.00.
+           05  WS-BPS-TIER1         PIC 9(3)V9(4) COMP-3 VALUE 0.0050.
+           05  WS-BPS-TIER2         PIC 9(3)V9(4) COMP-3 VALUE 0.0025.
+           05  WS-BPS-TIER3         PIC 9(3)V9(4) COMP-3 VALUE 0.0010.
+           05  WS-TIER1-LIMIT       PIC 9(12)V99  COMP-3 VALUE 10000.00.
+           05  WS-TIER2-LIMIT       PIC 9(12)V99  COMP-3 VALUE 100000.00.
+
+      *----------------------------------------------------------------
+      * SETTLEMENT WORK AREA
+      *----------------------------------------------------------------
+       01  WS-SETTLEMENT-DATA.
+           05  WS-CUSTOMER-ID       PIC X(10)     VALUE SPACES.
+           05  WS-SWIFT-CODE        PIC X(11)     VALUE SPACES.
+           05  WS-GROSS-AMOUNT      PIC 9(12)V99  COMP-3 VALUE ZEROS.
+           05  WS-BPS-RATE          PIC 9(3)V9(4) COMP-3 VALUE ZEROS.
+           05  WS-SETTLEMENT-FEE    PIC 9(9)V99   COMP-3 VALUE ZEROS.
+           05  WS-NET-AMOUNT        PIC 9(12)V99  COMP-3 VALUE ZEROS.
+           05  WS-SETTLEMENT-STATUS PIC X(10)     VALUE SPACES.
+           05  WS-CURRENT-TIME      PIC 9(6)      VALUE ZEROS.
+           05  WS-CLS-CUTOFF-TIME   PIC 9(6)      VALUE 170000.
+      *                        ^^^ 17:00:00 — regulatory settlement cutoff
+
+      *----------------------------------------------------------------
+      * PROCESS CONTROL VARIABLES
+      *----------------------------------------------------------------
+       01  WS-CONTROL.
+           05  WS-RETURN-CODE       PIC 9(4) COMP VALUE ZEROS.
+           05  WS-FIRST-CALL-SWITCH PIC X(1)     VALUE 'Y'.
+               88  WS-FIRST-CALL    VALUE 'Y'.
+           05  WS-LEDGER-STATUS     PIC X(2)     VALUE SPACES.
+           05  WS-ERROR-MSG         PIC X(100)   VALUE SPACES.
+           05  WS-CHECK-STATUS-CODE PIC X(2)     VALUE SPACES.
+           05  WS-CHECK-STATUS-OPER PIC X(30)    VALUE SPACES.
+
+       LINKAGE SECTION.
+       01  LS-CUSTOMER-ID           PIC X(10).
+       01  LS-SWIFT-CODE            PIC X(11).
+       01  LS-GROSS-AMOUNT          PIC 9(12)V99 COMP-3.
+       01  LS-MONTHLY-PAYMENT       PIC 9(12)V99 COMP-3.
+       01  LS-RETURN-CODE           PIC 9(4) COMP.
+       01  LS-SETTLEMENT-STATUS     PIC X(10).
+
+       PROCEDURE DIVISION USING LS-CUSTOMER-ID
+                                 LS-SWIFT-CODE
+                                 LS-GROSS-AMOUNT
+                                 LS-MONTHLY-PAYMENT
+                                 LS-RETURN-CODE
+                                 LS-SETTLEMENT-STATUS.
+      *================================================================
        0000-MAIN.
-           ACCEPT CURRENT-TIME FROM TIME.
+      *================================================================
+      * Opens SETTLE-LEDGER on the first call this run, then prices
+      * and confirms the settlement for the loan just passed in by
+      * LOAN-CALC's 6000-SETTLEMENT-CALL.
+           IF WS-FIRST-CALL
+               PERFORM 0100-OPEN-FILES
+                   THRU 0100-OPEN-FILES-EXIT
+               MOVE 'N' TO WS-FIRST-CALL-SWITCH
+           END-IF
+
+           MOVE LS-CUSTOMER-ID  TO WS-CUSTOMER-ID
+           MOVE LS-SWIFT-CODE   TO WS-SWIFT-CODE
+           MOVE LS-GROSS-AMOUNT TO WS-GROSS-AMOUNT
+           MOVE SPACES          TO WS-SETTLEMENT-STATUS
+           MOVE ZEROS           TO WS-RETURN-CODE
+           ACCEPT WS-CURRENT-TIME FROM TIME
+
            PERFORM 1000-VALIDATE-SWIFT
            PERFORM 2000-CHECK-CUTOFF
            PERFORM 3000-EXECUTE-SETTLEMENT
            PERFORM 4000-CONFIRM-RECEIPT
-           STOP RUN.
 
+           MOVE WS-SETTLEMENT-STATUS TO LS-SETTLEMENT-STATUS
+           MOVE WS-RETURN-CODE       TO LS-RETURN-CODE
+           GOBACK.
+
+      *================================================================
+       0100-OPEN-FILES.
+      *================================================================
+           OPEN OUTPUT SETTLE-LEDGER
+           MOVE WS-LEDGER-STATUS     TO WS-CHECK-STATUS-CODE
+           MOVE 'OPEN SETTLE-LEDGER' TO WS-CHECK-STATUS-OPER
+           PERFORM 9500-CHECK-FILE-STATUS
+               THRU 9500-CHECK-FILE-STATUS-EXIT.
+
+       0100-OPEN-FILES-EXIT.
+           EXIT.
+
+      *================================================================
        1000-VALIDATE-SWIFT.
-* PCI-DSS compliance — validate SWIFT code format
-           IF SWIFT-CODE = SPACES
-               MOVE 'REJECTED' TO SETTLEMENT-STATUS
+      *================================================================
+      * PCI-DSS compliance — validate SWIFT code format
+           IF WS-SWIFT-CODE = SPACES
+               MOVE 'REJECTED' TO WS-SETTLEMENT-STATUS
+               MOVE 6101 TO WS-RETURN-CODE
            END-IF.
 
+      *================================================================
        2000-CHECK-CUTOFF.
-* MAS regulatory settlement cutoff — 17:00 SGT
-           IF CURRENT-TIME > CLS-CUTOFF-TIME
-               MOVE 'NEXT-DAY' TO SETTLEMENT-STATUS
+      *================================================================
+      * MAS regulatory settlement cutoff — 17:00 SGT. Only evaluated
+      * when the SWIFT check above hasn't already rejected the item.
+           IF WS-SETTLEMENT-STATUS = SPACES
+               IF WS-CURRENT-TIME > WS-CLS-CUTOFF-TIME
+                   MOVE 'NEXT-DAY' TO WS-SETTLEMENT-STATUS
+                   MOVE 6102 TO WS-RETURN-CODE
+               END-IF
            END-IF.
 
+      *================================================================
        3000-EXECUTE-SETTLEMENT.
-           COMPUTE SETTLEMENT-AMOUNT = 
-               GROSS-AMOUNT - SETTLEMENT-FEE.
+      *================================================================
+      * Prices the settlement fee off the gross amount actually passed
+      * in by the caller, using a flat fee plus a basis-point tier that
+      * steps down as the settlement amount grows.
+           EVALUATE TRUE
+               WHEN WS-GROSS-AMOUNT <= WS-TIER1-LIMIT
+                   MOVE WS-BPS-TIER1 TO WS-BPS-RATE
+               WHEN WS-GROSS-AMOUNT <= WS-TIER2-LIMIT
+                   MOVE WS-BPS-TIER2 TO WS-BPS-RATE
+               WHEN OTHER
+                   MOVE WS-BPS-TIER3 TO WS-BPS-RATE
+           END-EVALUATE
+
+           COMPUTE WS-SETTLEMENT-FEE ROUNDED =
+               WS-FLAT-FEE + (WS-GROSS-AMOUNT * WS-BPS-RATE)
+
+           COMPUTE WS-NET-AMOUNT =
+               WS-GROSS-AMOUNT - WS-SETTLEMENT-FEE.
 
+      *================================================================
        4000-CONFIRM-RECEIPT.
-           MOVE 'CONFIRMED' TO SETTLEMENT-STATUS.
+      *================================================================
+      * Confirms the settlement unless SWIFT validation or the cutoff
+      * check already decided the outcome, then posts the result to
+      * SETTLE-LEDGER so finance has a durable settlement record.
+           IF WS-SETTLEMENT-STATUS = SPACES
+               MOVE 'CONFIRMED' TO WS-SETTLEMENT-STATUS
+           END-IF
+
+           PERFORM 4100-WRITE-LEDGER
+               THRU 4100-WRITE-LEDGER-EXIT.
+
+      *================================================================
+       4100-WRITE-LEDGER.
+      *================================================================
+           MOVE WS-CUSTOMER-ID       TO SL-CUSTOMER-ID
+           MOVE WS-SWIFT-CODE        TO SL-SWIFT-CODE
+           MOVE WS-GROSS-AMOUNT      TO SL-GROSS-AMOUNT
+           MOVE WS-SETTLEMENT-FEE    TO SL-SETTLEMENT-FEE
+           MOVE WS-NET-AMOUNT        TO SL-NET-AMOUNT
+           MOVE WS-SETTLEMENT-STATUS TO SL-SETTLEMENT-STATUS
+           MOVE WS-CURRENT-TIME      TO SL-SETTLEMENT-TIME
+
+           WRITE SETTLE-LEDGER-RECORD
+           MOVE WS-LEDGER-STATUS      TO WS-CHECK-STATUS-CODE
+           MOVE 'WRITE SETTLE-LEDGER' TO WS-CHECK-STATUS-OPER
+           PERFORM 9500-CHECK-FILE-STATUS
+               THRU 9500-CHECK-FILE-STATUS-EXIT.
+
+       4100-WRITE-LEDGER-EXIT.
+           EXIT.
+
+      *================================================================
+       9500-CHECK-FILE-STATUS.
+      *================================================================
+      * Generic file-status guard, same convention as LOAN-CALC's
+      * paragraph of the same name. SETTLE-LEDGER is the only durable
+      * record of a settlement decision, so any I/O failure here fails
+      * this settlement rather than returning a silently unposted one
+      * -- but SETTLE-SYS is a subprogram CALLed once per loan from
+      * inside LOAN-CALC's own processing loop, so it reports the
+      * failure back to its caller via LS-RETURN-CODE/LS-SETTLEMENT-
+      * STATUS and GOBACKs, instead of STOP RUN-ing the whole batch out
+      * from under LOAN-CALC's own open files.
+           IF WS-CHECK-STATUS-CODE NOT = '00'
+               DISPLAY 'SETTLE-SYS: I/O ERROR DURING '
+                   WS-CHECK-STATUS-OPER
+                   ' - FILE STATUS=' WS-CHECK-STATUS-CODE
+               MOVE 9999 TO WS-RETURN-CODE
+               MOVE WS-RETURN-CODE TO LS-RETURN-CODE
+               MOVE 'LEDGER-ERR' TO WS-SETTLEMENT-STATUS
+               MOVE WS-SETTLEMENT-STATUS TO LS-SETTLEMENT-STATUS
+               CLOSE SETTLE-LEDGER
+               GOBACK
+           END-IF.
+
+       9500-CHECK-FILE-STATUS-EXIT.
+           EXIT.
