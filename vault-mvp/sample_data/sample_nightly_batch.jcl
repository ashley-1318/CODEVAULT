@@ -0,0 +1,43 @@
+//LOANBTCH JOB (ACCTG),'NIGHTLY LOAN BATCH',CLASS=A,MSGCLASS=X,
+//         REGION=0M,NOTIFY=&SYSUID
+//*********************************************************************
+//* NIGHTLY LOAN PROCESSING BATCH JOB
+//*
+//* STEP010  LOANCALC  - DAILY LOAN-FILE PASS. FOR EACH LOAN THIS
+//*                       VALIDATES AGAINST THE ACCOUNT MASTER AND
+//*                       CALLS SETTLE-SYS TO PRICE AND CONFIRM THE
+//*                       DISBURSEMENT SETTLEMENT, SO THE SETTLEMENT
+//*                       CONFIRMATION MATCHING HAPPENS AS PART OF
+//*                       THIS STEP RATHER THAN A SEPARATE ONE.
+//* STEP020  GDPRPURG  - NIGHTLY GDPR RETENTION SWEEP AND ERASURE-
+//*                       REQUEST QUEUE, RUN ONLY IF STEP010 ENDED
+//*                       WITH A ZERO RETURN CODE.
+//*
+//* EACH STEP IS CONDITIONED ON THE PRIOR STEP'S RETURN CODE VIA THE
+//* COND PARAMETER BELOW.
+//*********************************************************************
+//STEP010  EXEC PGM=LOANCALC
+//LOANFILE DD DSN=PROD.LOAN.DAILY.INPUT,DISP=SHR
+//AUDITLOG DD DSN=PROD.LOAN.AUDIT.TRAIL,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(CYL,(10,5),RLSE),UNIT=SYSDA
+//AMORTSCH DD DSN=PROD.LOAN.AMORT.SCHEDULE,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(CYL,(10,5),RLSE),UNIT=SYSDA
+//STAGEHST DD DSN=PROD.LOAN.STAGE.HISTORY,DISP=SHR
+//RESTARTF DD DSN=PROD.LOAN.RESTART.LOG,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(CYL,(1,1),RLSE),UNIT=SYSDA
+//ACCTMSTR DD DSN=PROD.ACCOUNT.MASTER,DISP=SHR
+//SETTLEDG DD DSN=PROD.SETTLE.LEDGER,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(CYL,(10,5),RLSE),UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=GDPRPURG,COND=(0,NE,STEP010)
+//CUSTMAST DD DSN=PROD.CUSTOMER.MASTER,DISP=OLD
+//ERASEREQ DD DSN=PROD.GDPR.ERASURE.QUEUE,DISP=SHR
+//GDPRLOG  DD DSN=PROD.GDPR.COMPLIANCE.LOG,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(CYL,(10,5),RLSE),UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
